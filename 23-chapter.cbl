@@ -4,9 +4,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 Age PIC 99 VALUE ZEROS.
-           88 Young VALUE 1 THRU 39.
-           88 Adult VALUE 40 THRU 65.
-           88 Elder VALUE 66 THRU 100.
+           COPY AGE-BRACKET.
        PROCEDURE DIVISION.
        CheckYourAge.
            DISPLAY "Input your age:"
