@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-CHECK.
+      *> Reusable reconciliation check: divides LK-TOTAL-AMOUNT by
+      *> LK-HEADCOUNT and flags whether the split divides evenly, so
+      *> batch reconciliation jobs don't each re-derive their own
+      *> DIVIDE ... REMAINDER logic.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-TOTAL-AMOUNT   PIC 9(9).
+       01 LK-HEADCOUNT      PIC 9(9).
+       01 LK-SHARE-AMOUNT   PIC 9(9).
+       01 LK-REMAINDER      PIC 9(9).
+       01 LK-EVEN-FLAG      PIC X.
+           88 LK-DIVIDES-EVENLY VALUE "Y".
+           88 LK-DIVIDES-UNEVENLY VALUE "N".
+       PROCEDURE DIVISION USING LK-TOTAL-AMOUNT LK-HEADCOUNT
+               LK-SHARE-AMOUNT LK-REMAINDER LK-EVEN-FLAG.
+       RECONCILE-AMOUNTS.
+            DIVIDE LK-TOTAL-AMOUNT BY LK-HEADCOUNT
+                GIVING LK-SHARE-AMOUNT
+                REMAINDER LK-REMAINDER.
+            IF LK-REMAINDER = 0
+                SET LK-DIVIDES-EVENLY TO TRUE
+            ELSE
+                SET LK-DIVIDES-UNEVENLY TO TRUE
+            END-IF.
+            GOBACK.
+       END PROGRAM RECONCILE-CHECK.
