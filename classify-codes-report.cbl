@@ -0,0 +1,86 @@
+      *> Batch classification report built on 33-chapter.cbl's
+      *> Hexa/Decimal CLASS definitions. Reads a file of reference
+      *> codes and reports which ones are valid hex, valid decimal,
+      *> or neither, so incoming extract files get checked by this
+      *> program instead of someone eyeballing them by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSIFY-CODES-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY HEXA-DECIMAL-CLASS.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL CODE-FILE
+               ASSIGN TO "codes.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CODE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-FILE.
+           COPY CLASS-CODE-REC.
+       WORKING-STORAGE SECTION.
+       01 WS-CODE-FILE-STATUS PIC XX VALUE "00".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-HEX-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-DECIMAL-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-NEITHER-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT CODE-FILE.
+            IF WS-CODE-FILE-STATUS NOT = "00" AND WS-CODE-FILE-STATUS
+                  NOT = "05"
+               DISPLAY "Unable to open codes.dat, status "
+                  WS-CODE-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            PERFORM READ-CODE-FILE.
+            PERFORM UNTIL WS-EOF
+               PERFORM CLASSIFY-CODE
+               PERFORM READ-CODE-FILE
+            END-PERFORM.
+            CLOSE CODE-FILE.
+            PERFORM SHOW-REPORT.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               IF WS-NEITHER-COUNT > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+            STOP RUN.
+
+       READ-CODE-FILE.
+            READ CODE-FILE
+               AT END SET WS-EOF TO TRUE
+            END-READ.
+
+       CLASSIFY-CODE.
+            ADD 1 TO WS-TOTAL-COUNT.
+            IF CODE-REC-VALUE IS Hexa
+               ADD 1 TO WS-HEX-COUNT
+               DISPLAY CODE-REC-ID " valid hex"
+            END-IF.
+            IF CODE-REC-VALUE IS Decimal
+               ADD 1 TO WS-DECIMAL-COUNT
+               DISPLAY CODE-REC-ID " valid decimal"
+            END-IF.
+            IF CODE-REC-VALUE IS NOT Hexa AND
+                  CODE-REC-VALUE IS NOT Decimal
+               ADD 1 TO WS-NEITHER-COUNT
+               DISPLAY CODE-REC-ID " neither hex nor decimal"
+            END-IF.
+
+       SHOW-REPORT.
+            DISPLAY "Code Classification Report".
+            DISPLAY "Codes read    : " WS-TOTAL-COUNT.
+            DISPLAY "Valid hex     : " WS-HEX-COUNT.
+            DISPLAY "Valid decimal : " WS-DECIMAL-COUNT.
+            DISPLAY "Neither       : " WS-NEITHER-COUNT.
+       END PROGRAM CLASSIFY-CODES-REPORT.
