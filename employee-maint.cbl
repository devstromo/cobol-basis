@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL EMPLOYEE-FILE
+               ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+               SELECT OPTIONAL EMPLOYEE-TRANS-LOG
+               ASSIGN TO "employee-trans.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-TRANS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPLOYEE-REC.
+       FD  EMPLOYEE-TRANS-LOG.
+       01  EMPLOYEE-TRANS-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-EMPLOYEE-STATUS PIC XX VALUE "00".
+           01 WS-EMPLOYEE-TRANS-STATUS PIC XX VALUE "00".
+           01 WS-TRANS-CODE PIC X VALUE SPACE.
+              88 WS-ADD-TRANS    VALUE "A".
+              88 WS-CHANGE-TRANS VALUE "C".
+              88 WS-DELETE-TRANS VALUE "D".
+              88 WS-EXIT-TRANS   VALUE "X".
+           01 WS-VALID-SWITCH PIC X VALUE "Y".
+              88 WS-INPUT-VALID VALUE "Y".
+           01 WS-NEW-NAME        PIC X(15) VALUE SPACES.
+           01 WS-NEW-FIRST-LAST  PIC X(30) VALUE SPACES.
+           01 WS-NEW-SECOND-LAST PIC X(30) VALUE SPACES.
+           01 WS-NEW-MOBILE-ONE  PIC X(9) VALUE SPACES.
+           01 WS-NEW-MOBILE-TWO  PIC X(9) VALUE SPACES.
+           01 WS-NEW-WORK-ONE    PIC X(9) VALUE SPACES.
+           01 WS-NEW-WORK-TWO    PIC X(9) VALUE SPACES.
+           01 WS-NEW-DEPARTMENT PIC X(20) VALUE SPACES.
+           01 WS-NEW-HIRE-DATE  PIC X(8)  VALUE SPACES.
+           01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+              88 WS-HAD-ISSUE VALUE "Y".
+           01 WS-TRANS-DATE PIC 9(8).
+           01 WS-TRANS-DATE-GROUP REDEFINES WS-TRANS-DATE.
+              05 WS-TD-YEAR  PIC 9(4).
+              05 WS-TD-MONTH PIC 9(2).
+              05 WS-TD-DAY   PIC 9(2).
+           01 WS-TRANS-DATE-INT PIC 9(9).
+           01 WS-TRANS-WEEKDAY PIC 9.
+           01 WS-TRANS-DAY-NAME PIC X(9).
+           01 WS-TRANS-DATE-DISPLAY PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O EMPLOYEE-FILE.
+            IF WS-EMPLOYEE-STATUS NOT = "00" AND WS-EMPLOYEE-STATUS
+                  NOT = "05"
+               DISPLAY "Unable to open employee file, status "
+                  WS-EMPLOYEE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            OPEN EXTEND EMPLOYEE-TRANS-LOG.
+            IF WS-EMPLOYEE-TRANS-STATUS NOT = "00" AND
+                  WS-EMPLOYEE-TRANS-STATUS NOT = "05"
+               DISPLAY "Unable to open employee-trans.log, status "
+                  WS-EMPLOYEE-TRANS-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            IF NOT WS-HAD-ISSUE
+               PERFORM MAINTENANCE-LOOP UNTIL WS-EXIT-TRANS
+            END-IF.
+            CLOSE EMPLOYEE-FILE.
+            CLOSE EMPLOYEE-TRANS-LOG.
+            IF WS-HAD-ISSUE
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+       MAINTENANCE-LOOP.
+            PERFORM SHOW-MENU.
+            IF NOT WS-EXIT-TRANS
+               PERFORM ACCEPT-EMPLOYEE-DATA
+               PERFORM VALIDATE-EMPLOYEE-DATA
+               IF WS-INPUT-VALID
+                  EVALUATE TRUE
+                     WHEN WS-ADD-TRANS
+                        PERFORM ADD-EMPLOYEE
+                     WHEN WS-CHANGE-TRANS
+                        PERFORM CHANGE-EMPLOYEE
+                     WHEN WS-DELETE-TRANS
+                        PERFORM DELETE-EMPLOYEE
+                  END-EVALUATE
+               ELSE
+                  DISPLAY "Invalid employee data, transaction ignored."
+                  SET WS-HAD-ISSUE TO TRUE
+               END-IF
+            END-IF.
+
+       SHOW-MENU.
+            DISPLAY "Employee Maintenance - A)dd C)hange D)elete "
+               "X)it".
+            ACCEPT WS-TRANS-CODE.
+
+       ACCEPT-EMPLOYEE-DATA.
+            MOVE SPACES TO EMPLOYEE-RECORD.
+            MOVE SPACES TO WS-NEW-NAME WS-NEW-FIRST-LAST
+               WS-NEW-SECOND-LAST WS-NEW-MOBILE-ONE WS-NEW-MOBILE-TWO
+               WS-NEW-WORK-ONE WS-NEW-WORK-TWO WS-NEW-DEPARTMENT
+               WS-NEW-HIRE-DATE.
+            DISPLAY "Employee ID:".
+            ACCEPT EMPLOYEE-ID.
+            IF NOT WS-DELETE-TRANS
+               DISPLAY "Employee name:"
+               ACCEPT WS-NEW-NAME
+               DISPLAY "First lastname:"
+               ACCEPT WS-NEW-FIRST-LAST
+               DISPLAY "Second lastname:"
+               ACCEPT WS-NEW-SECOND-LAST
+               DISPLAY "Mobile phone (first):"
+               ACCEPT WS-NEW-MOBILE-ONE
+               DISPLAY "Mobile phone (second):"
+               ACCEPT WS-NEW-MOBILE-TWO
+               DISPLAY "Work phone (first):"
+               ACCEPT WS-NEW-WORK-ONE
+               DISPLAY "Work phone (second):"
+               ACCEPT WS-NEW-WORK-TWO
+               DISPLAY "Department:"
+               ACCEPT WS-NEW-DEPARTMENT
+               DISPLAY "Hire date (YYYYMMDD):"
+               ACCEPT WS-NEW-HIRE-DATE
+            END-IF.
+
+       VALIDATE-EMPLOYEE-DATA.
+            SET WS-INPUT-VALID TO TRUE.
+            IF EMPLOYEE-ID = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+            END-IF.
+            IF NOT WS-DELETE-TRANS
+               IF WS-NEW-NAME = SPACES
+                  MOVE "N" TO WS-VALID-SWITCH
+               END-IF
+               IF WS-NEW-DEPARTMENT = SPACES
+                  MOVE "N" TO WS-VALID-SWITCH
+               END-IF
+            END-IF.
+
+       MOVE-NEW-DATA-TO-RECORD.
+            MOVE WS-NEW-NAME TO NameValue.
+            MOVE WS-NEW-FIRST-LAST TO FirstLastname.
+            MOVE WS-NEW-SECOND-LAST TO SecondLastname.
+            MOVE WS-NEW-MOBILE-ONE TO MobileOne.
+            MOVE WS-NEW-MOBILE-TWO TO MobileSecond.
+            MOVE WS-NEW-WORK-ONE TO WorkPhoneOne.
+            MOVE WS-NEW-WORK-TWO TO WorkPhoneSecond.
+            MOVE WS-NEW-DEPARTMENT TO EMPLOYEE-DEPARTMENT.
+            MOVE WS-NEW-HIRE-DATE TO EMPLOYEE-HIRE-DATE.
+
+       ADD-EMPLOYEE.
+            PERFORM MOVE-NEW-DATA-TO-RECORD.
+            WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                  DISPLAY "Employee " EMPLOYEE-ID
+                     " already exists, status " WS-EMPLOYEE-STATUS
+                  SET WS-HAD-ISSUE TO TRUE
+               NOT INVALID KEY
+                  DISPLAY "Employee " EMPLOYEE-ID " added."
+                  PERFORM LOG-TRANSACTION
+            END-WRITE.
+
+       CHANGE-EMPLOYEE.
+            READ EMPLOYEE-FILE
+               INVALID KEY
+                  DISPLAY "Employee " EMPLOYEE-ID
+                     " not found, status " WS-EMPLOYEE-STATUS
+                  SET WS-HAD-ISSUE TO TRUE
+               NOT INVALID KEY
+                  PERFORM MOVE-NEW-DATA-TO-RECORD
+                  REWRITE EMPLOYEE-RECORD
+                  DISPLAY "Employee " EMPLOYEE-ID " updated."
+                  PERFORM LOG-TRANSACTION
+            END-READ.
+
+       DELETE-EMPLOYEE.
+            READ EMPLOYEE-FILE
+               INVALID KEY
+                  DISPLAY "Employee " EMPLOYEE-ID
+                     " not found, status " WS-EMPLOYEE-STATUS
+                  SET WS-HAD-ISSUE TO TRUE
+               NOT INVALID KEY
+                  DELETE EMPLOYEE-FILE RECORD
+                  DISPLAY "Employee " EMPLOYEE-ID " deleted."
+                  PERFORM LOG-TRANSACTION
+            END-READ.
+
+       LOG-TRANSACTION.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TRANS-DATE.
+            COMPUTE WS-TRANS-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TRANS-DATE).
+            COMPUTE WS-TRANS-WEEKDAY =
+               FUNCTION MOD(WS-TRANS-DATE-INT - 1, 7) + 1.
+            CALL "DAY-NAME-LOOKUP" USING WS-TRANS-WEEKDAY
+               WS-TRANS-DAY-NAME.
+            MOVE SPACES TO WS-TRANS-DATE-DISPLAY.
+            STRING WS-TD-YEAR "-" WS-TD-MONTH "-" WS-TD-DAY
+               DELIMITED BY SIZE INTO WS-TRANS-DATE-DISPLAY.
+            MOVE SPACES TO EMPLOYEE-TRANS-RECORD.
+            STRING WS-TRANS-DAY-NAME DELIMITED BY SPACE
+               ", " WS-TRANS-DATE-DISPLAY DELIMITED BY SIZE
+               " " WS-TRANS-CODE DELIMITED BY SIZE
+               " " EMPLOYEE-ID DELIMITED BY SIZE
+               INTO EMPLOYEE-TRANS-RECORD.
+            WRITE EMPLOYEE-TRANS-RECORD.
+       END PROGRAM EMPLOYEE-MAINT.
