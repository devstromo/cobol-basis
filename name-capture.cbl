@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAME-CAPTURE.
+      *> Shared name-capture screen: prompts for a name and a
+      *> lastname and re-prompts until each passes the same
+      *> alpha-field check CHAPTER-17/18/38 used to run inline, so the
+      *> three don't each keep their own copy of the ACCEPT/validate
+      *> loop. Field sizes match the shared CONTACT-REC copybook
+      *> (NameValue PIC X(15), FirstLastname PIC X(30)) so a caller's
+      *> result can be moved straight into a CONTACT-REC-based record.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VALID-SWITCH PIC X VALUE "Y".
+          88 WS-DATA-VALID VALUE "Y".
+       LINKAGE SECTION.
+       01 LK-NAME-VALUE     PIC X(15).
+       01 LK-LASTNAME-VALUE PIC X(30).
+       PROCEDURE DIVISION USING LK-NAME-VALUE LK-LASTNAME-VALUE.
+       CAPTURE-NAME.
+            MOVE "N" TO WS-VALID-SWITCH.
+            PERFORM UNTIL WS-DATA-VALID
+               MOVE "Y" TO WS-VALID-SWITCH
+               DISPLAY "Input your name:"
+               ACCEPT LK-NAME-VALUE
+               PERFORM VALIDATE-NAME
+            END-PERFORM.
+            MOVE "N" TO WS-VALID-SWITCH.
+            PERFORM UNTIL WS-DATA-VALID
+               MOVE "Y" TO WS-VALID-SWITCH
+               DISPLAY "Input your lastname:"
+               ACCEPT LK-LASTNAME-VALUE
+               PERFORM VALIDATE-LASTNAME
+            END-PERFORM.
+            GOBACK.
+
+           COPY VALIDATE-ALPHA-FIELD REPLACING
+              ==PARA-NAME== BY ==VALIDATE-NAME==
+              ==FLD-NAME==  BY ==LK-NAME-VALUE==
+              ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+
+           COPY VALIDATE-ALPHA-FIELD REPLACING
+              ==PARA-NAME== BY ==VALIDATE-LASTNAME==
+              ==FLD-NAME==  BY ==LK-LASTNAME-VALUE==
+              ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+       END PROGRAM NAME-CAPTURE.
