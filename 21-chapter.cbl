@@ -3,11 +3,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS A-G IS "A" THRU "G".
-           CLASS A-G-LOWER IS "a" THRU "g".
-           CLASS A-G-RANGE IS "A" THRU "G", "a" THRU "g".
-           CLASS MULTI-RANGE IS "A" THRU "G", "a" THRU "g","7" THRU "9".
-           CLASS IS-BLANK IS SPACE.
+           COPY CLASS21-DEFS.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
