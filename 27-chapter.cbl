@@ -4,17 +4,23 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 Age PIC 999 VALUE ZEROS.
-           88 Young VALUE 1 THRU 39.
-           88 Adult VALUE 40 THRU 65.
-           88 Elder VALUE 66 THRU 100.
+           COPY AGE-BRACKET.
 
        01 Ranges PIC 99 VALUE ZEROS.
            88 RangeOne VALUE 1 THRU 10.
            88 RangeTwo VALUE 11 THRU 20.
            88 RangeThree VALUE 21 THRU 30.
-       77 NumberOne PIC 9(5) VALUE 16.
-       77 NumberTwo PIC 9(5) VALUE 10.
-       77 NumberThree PIC 9(5) VALUE 20.
+       01 WS-BUCKET-VALUE PIC 9(6).
+       01 WS-BUCKET-LOW-1 PIC 9(6) VALUE 1.
+       01 WS-BUCKET-HIGH-1 PIC 9(6) VALUE 10.
+       01 WS-BUCKET-LOW-2 PIC 9(6) VALUE 11.
+       01 WS-BUCKET-HIGH-2 PIC 9(6) VALUE 20.
+       01 WS-BUCKET-LOW-3 PIC 9(6) VALUE 21.
+       01 WS-BUCKET-HIGH-3 PIC 9(6) VALUE 30.
+       01 WS-BUCKET-RESULT PIC 9.
+       01 WS-AUDIT-PROGRAM PIC X(10) VALUE "CHAPTER-27".
+       01 WS-AUDIT-OPTION PIC X(04).
+       01 WS-ELIGIBILITY-CODE PIC 9.
        PROCEDURE DIVISION.
         CheckYourAge.
            DISPLAY "Input your age:"
@@ -31,15 +37,38 @@
        EvaluateValues.
        DISPLAY "Input a number:"
        ACCEPT Ranges.
-       EVALUATE TRUE
-           WHEN NumberOne = 16 AND RangeOne
+       MOVE Ranges TO WS-AUDIT-OPTION.
+       CALL "MENU-AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-OPTION.
+       MOVE Ranges TO WS-BUCKET-VALUE.
+       CALL "BUCKET-CLASSIFY" USING WS-BUCKET-VALUE
+           WS-BUCKET-LOW-1 WS-BUCKET-HIGH-1
+           WS-BUCKET-LOW-2 WS-BUCKET-HIGH-2
+           WS-BUCKET-LOW-3 WS-BUCKET-HIGH-3
+           WS-BUCKET-RESULT.
+       MOVE 0 TO RETURN-CODE.
+       EVALUATE WS-BUCKET-RESULT
+           WHEN 1
             DISPLAY "Block 1"
-           WHEN NumberTwo = 10 AND RangeTwo
+           WHEN 2
             DISPLAY "Block 2 "
-           WHEN NumberThree >= 15 AND RangeTwo
+           WHEN 3
             DISPLAY "Block 3 "
            WHEN OTHER
             DISPLAY "Value not found"
+            MOVE 4 TO RETURN-CODE
             END-EVALUATE.
+       CALL "ELIGIBILITY-CHECK" USING Age WS-BUCKET-VALUE
+           WS-BUCKET-LOW-1 WS-BUCKET-HIGH-1
+           WS-BUCKET-LOW-2 WS-BUCKET-HIGH-2
+           WS-BUCKET-LOW-3 WS-BUCKET-HIGH-3
+           WS-ELIGIBILITY-CODE.
+       EVALUATE WS-ELIGIBILITY-CODE
+           WHEN 1
+            DISPLAY "Eligible for benefits enrollment."
+           WHEN 2
+            DISPLAY "Conditionally eligible; waiting period applies."
+           WHEN OTHER
+            DISPLAY "Not eligible for benefits enrollment."
+       END-EVALUATE.
            STOP RUN.
        END PROGRAM CHAPTER-27.
