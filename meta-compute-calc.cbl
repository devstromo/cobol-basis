@@ -0,0 +1,34 @@
+      *> Reusable multi-target COMPUTE ROUNDED subprogram: pulled out
+      *> of 30-chapter.cbl's META-LANGUAGE so the front-end arithmetic
+      *> dispatcher can run the same demonstration without
+      *> 30-chapter.cbl needing to stay a standalone main program.
+      *> LK-SIZE-CHECK-OPERAND feeds the one COMPUTE that can overflow
+      *> LK-RESULT-VALUE-4's single digit; LK-SIZE-ERROR-FLAG reports
+      *> back whether it did, so a regression harness can confirm the
+      *> ON SIZE ERROR branch fired without scraping DISPLAY output.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. META-COMPUTE-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-RESULT-VALUE-1    PIC 99V99.
+       01 LK-RESULT-VALUE-2    PIC 9999.
+       01 LK-RESULT-VALUE-3    PIC 99V99.
+       01 LK-RESULT-VALUE-4    PIC 9.
+       01 LK-SIZE-CHECK-OPERAND PIC 999.
+       01 LK-SIZE-ERROR-FLAG   PIC X.
+           88 LK-META-SIZE-ERROR-OCCURRED VALUE "Y".
+       PROCEDURE DIVISION USING LK-RESULT-VALUE-1 LK-RESULT-VALUE-2
+               LK-RESULT-VALUE-3 LK-RESULT-VALUE-4
+               LK-SIZE-CHECK-OPERAND LK-SIZE-ERROR-FLAG.
+       META-LANGUAGE.
+            MOVE "N" TO LK-SIZE-ERROR-FLAG.
+            COMPUTE LK-RESULT-VALUE-1 ROUNDED, LK-RESULT-VALUE-2
+               ROUNDED, LK-RESULT-VALUE-3 = 9 + 5.8387.
+            COMPUTE LK-RESULT-VALUE-4 ROUNDED = LK-SIZE-CHECK-OPERAND
+            ON SIZE ERROR
+               DISPLAY "Something went wrong"
+               SET LK-META-SIZE-ERROR-OCCURRED TO TRUE
+            END-COMPUTE.
+            GOBACK.
+       END PROGRAM META-COMPUTE-CALC.
