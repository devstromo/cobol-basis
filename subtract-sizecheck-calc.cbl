@@ -0,0 +1,36 @@
+      *> Reusable overflow-checked SUBTRACT subprogram: pulled out of
+      *> 16-chapter.cbl's SHOW-RESULT SUBTRACT statements so the
+      *> front-end arithmetic dispatcher can run the same
+      *> size-error-checked subtraction without 16-chapter.cbl needing
+      *> to stay a standalone main program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBTRACT-SIZECHECK-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NUMB-1          PIC 99.
+       01 LK-NUMB-2          PIC 99.
+       01 LK-NUMB-3          PIC 99V99.
+       01 LK-NUMB-4          PIC 99V99.
+       01 LK-NUMB-5          PIC 99V99.
+       01 LK-NUMB-6          PIC 99V99.
+       01 LK-RESULT-VALUE    PIC 99.
+       01 LK-SIZE-ERROR-FLAG PIC X.
+           88 LK-SIZE-ERROR-OCCURRED VALUE "Y".
+       PROCEDURE DIVISION USING LK-NUMB-1 LK-NUMB-2 LK-NUMB-3
+               LK-NUMB-4 LK-NUMB-5 LK-NUMB-6 LK-RESULT-VALUE
+               LK-SIZE-ERROR-FLAG.
+       SUBTRACT-VALUES.
+            MOVE "N" TO LK-SIZE-ERROR-FLAG.
+            SUBTRACT LK-NUMB-1 FROM LK-NUMB-2 GIVING LK-RESULT-VALUE
+               ON SIZE ERROR
+                  DISPLAY "Number too big"
+                  SET LK-SIZE-ERROR-OCCURRED TO TRUE
+            END-SUBTRACT.
+            SUBTRACT LK-NUMB-3 FROM LK-NUMB-4, LK-NUMB-5, LK-NUMB-6
+               ON SIZE ERROR
+                  DISPLAY "Number too big"
+                  SET LK-SIZE-ERROR-OCCURRED TO TRUE
+            END-SUBTRACT.
+            GOBACK.
+       END PROGRAM SUBTRACT-SIZECHECK-CALC.
