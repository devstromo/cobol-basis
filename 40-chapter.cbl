@@ -1,17 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAPTER-40.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT DEPRECIATION-REPORT
+               ASSIGN TO "depreciation.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DEPRECIATION-REPORT.
+       01  DEPR-REPORT-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
-       77 NumberValue PIC 9999 VALUE 7000.
-       77 ResultValue PIC 9999 VALUE ZERO.
+       77 NumberValue PIC 9(7)V99 VALUE ZERO.
+       77 ResultValue PIC 9(7)V99 VALUE ZERO.
+       77 WS-RATE PIC 9V999 VALUE ZERO.
+       77 WS-PERIOD-COUNT PIC 99 VALUE 7.
+       77 WS-PERIOD PIC 99 VALUE ZERO.
+       01 WS-REPORT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-REPORT-LINE PIC X(60).
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM Operation 7 TIMES.
+            DISPLAY "Starting asset value:"
+            ACCEPT NumberValue.
+            DISPLAY "Decline rate per period (e.g. .500 for 50%):"
+            ACCEPT WS-RATE.
+            DISPLAY "Number of periods:"
+            ACCEPT WS-PERIOD-COUNT.
+            OPEN OUTPUT DEPRECIATION-REPORT.
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open depreciation.rpt, status "
+                  WS-REPORT-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            PERFORM Operation WS-PERIOD-COUNT TIMES.
+            CLOSE DEPRECIATION-REPORT.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
             STOP RUN.
+
             Operation.
-            DIVIDE NumberValue by 2 GIVING ResultValue.
+            ADD 1 TO WS-PERIOD.
+            COMPUTE ResultValue = NumberValue * WS-RATE.
             SUBTRACT ResultValue FROM NumberValue;
-            DISPLAY NumberValue.
+            DISPLAY "Period " WS-PERIOD ": " NumberValue.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING "Period " WS-PERIOD ": " NumberValue
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+            WRITE DEPR-REPORT-RECORD FROM WS-REPORT-LINE.
 
        END PROGRAM CHAPTER-40.
