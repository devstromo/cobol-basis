@@ -0,0 +1,10 @@
+      *> Shared CLASS definitions from 21-chapter.cbl. COPYed into
+      *> SPECIAL-NAMES by 21-chapter.cbl and by quality-scan.cbl so
+      *> the batch scan tests incoming fields against exactly the
+      *> same character classes the chapter demonstrates.
+           CLASS A-G IS "A" THRU "G", SPACE.
+           CLASS A-G-LOWER IS "a" THRU "g", SPACE.
+           CLASS A-G-RANGE IS "A" THRU "G", "a" THRU "g", SPACE.
+           CLASS MULTI-RANGE IS "A" THRU "G", "a" THRU "g","7" THRU "9",
+               SPACE.
+           CLASS IS-BLANK IS SPACE.
