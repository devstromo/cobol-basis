@@ -0,0 +1,6 @@
+      *> Shared currency-edited display picture for programs that set
+      *> DECIMAL-POINT IS COMMA, where '.' is the digit-separator and
+      *> ',' is the actual decimal point. Same field name and shape as
+      *> MONEY-EDIT.cpy so callers don't care which convention is in
+      *> effect.
+       01  WS-MONEY-EDIT PIC $$$.$$9,99-.
