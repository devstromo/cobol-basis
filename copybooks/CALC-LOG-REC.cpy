@@ -0,0 +1,20 @@
+      *> Parsed view of a CHAPTER-37 CALC-LOG-RECORD (calc.log) line,
+      *> column positions taken straight from LOG-CALCULATION's STRING
+      *> statement: "yyyy-mm-dd hh:mm:ss OPERATION NumberOne NumberTwo
+      *> = ResultValue". NumberOne/NumberTwo/Result stay PIC X since
+      *> they carry the raw overpunched DISPLAY-sign byte CHAPTER-37
+      *> strings out - a reconciliation check only needs byte-for-byte
+      *> equality between two entries, not the numeric value itself.
+       01  CALC-LOG-DETAIL.
+           05 CALC-LOG-DATE        PIC X(10).
+           05 FILLER               PIC X(01).
+           05 CALC-LOG-TIME        PIC X(08).
+           05 FILLER               PIC X(01).
+           05 CALC-LOG-OPERATION   PIC X(08).
+           05 FILLER               PIC X(01).
+           05 CALC-LOG-NUMBER-ONE  PIC X(08).
+           05 FILLER               PIC X(01).
+           05 CALC-LOG-NUMBER-TWO  PIC X(08).
+           05 FILLER               PIC X(03).
+           05 CALC-LOG-RESULT      PIC X(08).
+           05 FILLER               PIC X(23).
