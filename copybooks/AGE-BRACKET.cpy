@@ -0,0 +1,7 @@
+      *> Shared age-bracket classification 88-levels, first defined in
+      *> 23-chapter.cbl / 27-chapter.cbl's CheckYourAge. COPY this
+      *> directly under a PIC 99 (or PIC 999) elementary item named
+      *> Age.
+           88 Young VALUE 1 THRU 39.
+           88 Adult VALUE 40 THRU 65.
+           88 Elder VALUE 66 THRU 100.
