@@ -0,0 +1,5 @@
+      *> Shared currency-edited display picture, period-decimal
+      *> convention. MOVE a result field here before DISPLAYing it so
+      *> amounts print with a currency sign, thousands separators, and
+      *> aligned decimals instead of a raw digit string.
+       01  WS-MONEY-EDIT PIC $$$,$$9.99-.
