@@ -0,0 +1,11 @@
+      *> Shared employee master record layout.
+      *> Keyed by EMPLOYEE-ID when used on an indexed file. Built on
+      *> the shared CONTACT-REC layout (name, lastname group,
+      *> mobile/work phone groups) so employee and customer records
+      *> carry surname data in the same shape - LastnameGroup is what
+      *> the roster SORT keys on.
+       01  EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID         PIC X(6).
+           COPY CONTACT-REC.
+           05 EMPLOYEE-DEPARTMENT PIC X(20).
+           05 EMPLOYEE-HIRE-DATE  PIC X(8).
