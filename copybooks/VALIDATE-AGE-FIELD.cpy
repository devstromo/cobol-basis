@@ -0,0 +1,19 @@
+      *> Shared validation fragment: rejects an age field that is not
+      *> numeric or outside 0-120. COPY with REPLACING PARA-NAME,
+      *> FLD-NAME and VALID-FLAG bound to the calling program's own
+      *> paragraph, field and switch names, e.g.
+      *>   COPY VALIDATE-AGE-FIELD REPLACING
+      *>      ==PARA-NAME== BY ==VALIDATE-AGE==
+      *>      ==FLD-NAME==  BY ==Age==
+      *>      ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+       PARA-NAME.
+           IF FUNCTION TRIM(FLD-NAME) IS NOT NUMERIC
+              DISPLAY "Age must be numeric."
+              MOVE "N" TO VALID-FLAG
+           ELSE
+              IF FUNCTION NUMVAL(FLD-NAME) < 0 OR
+                 FUNCTION NUMVAL(FLD-NAME) > 120
+                 DISPLAY "Age must be between 0 and 120."
+                 MOVE "N" TO VALID-FLAG
+              END-IF
+           END-IF.
