@@ -0,0 +1,7 @@
+      *> One record per person on the batch age-bracket input file.
+      *> AGE-REC-AGE is packed decimal (COMP-3) per the shop's policy
+      *> of storing monetary/quantity fields packed in new file record
+      *> layouts rather than as unpacked DISPLAY digits.
+       01  AGE-FILE-RECORD.
+           05 AGE-REC-ID  PIC X(6).
+           05 AGE-REC-AGE PIC 999 COMP-3.
