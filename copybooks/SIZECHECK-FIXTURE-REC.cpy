@@ -0,0 +1,18 @@
+      *> One record per regression test case for the ON SIZE ERROR
+      *> paths in CHAPTER-28 (OVERFLOW-CALC) and CHAPTER-30
+      *> (META-COMPUTE-CALC). FIXTURE-REC-PROGRAM selects which
+      *> subprogram the case exercises; FIXTURE-REC-NUMBER-1 and
+      *> FIXTURE-REC-NUMBER-2 are its operands (METACALC cases use
+      *> only NUMBER-1, fed in as the size-check operand); the
+      *> FIXTURE-REC-EXPECT flag is what the case expects the
+      *> subprogram to report back.
+       01  SIZECHECK-FIXTURE-RECORD.
+           05 FIXTURE-REC-ID       PIC X(10).
+           05 FIXTURE-REC-PROGRAM  PIC X(08).
+               88 FIXTURE-IS-OVERFLOW-CALC VALUE "OVERFLOW".
+               88 FIXTURE-IS-METACALC      VALUE "METACALC".
+           05 FIXTURE-REC-NUMBER-1 PIC 999.
+           05 FIXTURE-REC-NUMBER-2 PIC 999.
+           05 FIXTURE-REC-EXPECT   PIC X(01).
+               88 FIXTURE-EXPECT-SIZE-ERROR VALUE "Y".
+               88 FIXTURE-EXPECT-SAFE       VALUE "N".
