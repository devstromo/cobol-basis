@@ -0,0 +1,23 @@
+      *> Decimal-point convention switch, shared by every program that
+      *> cares whether a literal/display comma means a thousands
+      *> separator or a decimal point. DECIMAL-POINT IS COMMA is a
+      *> compile-time SPECIAL-NAMES attribute in COBOL, so there is no
+      *> way to flip it by reading an environment variable at run time;
+      *> the external switch the job stream/build passes down instead
+      *> is a compile-time preprocessor flag rather than a runtime
+      *> ACCEPT FROM ENVIRONMENT. COPY this straight into SPECIAL-NAMES
+      *> so every program in the COMMA shop honors one build switch
+      *> instead of each hardcoding the clause.
+      *>
+      *> Default (no flag passed) keeps today's COMMA convention, the
+      *> one these programs were written against. A job stream that
+      *> needs to build the period-decimal variant (e.g. to run the
+      *> same source against a PERIOD-convention shop) passes
+      *> -D DECIMAL-CONVENTION-PERIOD to flip it.
+      >>IF DECIMAL-CONVENTION-PERIOD DEFINED
+      *> period convention requested; nothing to set, period is the
+      *> COBOL default.
+      >>ELSE
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+      *> end of decimal-convention switch
