@@ -0,0 +1,8 @@
+      *> Shared Hexa/Decimal CLASS definitions. COPYed into
+      *> SPECIAL-NAMES by 33-chapter.cbl and by
+      *> classify-codes-report.cbl so the batch report tests incoming
+      *> codes against exactly the same character classes the chapter
+      *> demonstrates, instead of a second hand-copied definition
+      *> drifting out of sync with the first.
+           CLASS Hexa IS "A" THRU "F", "0" THRU "9", SPACE.
+           CLASS Decimal IS "0" THRU "9", SPACE.
