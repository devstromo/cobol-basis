@@ -0,0 +1,5 @@
+      *> Customer master record, built on the shared CONTACT-REC
+      *> layout (name, lastname group, mobile/work phone groups).
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-NUMBER PIC X(6).
+           COPY CONTACT-REC.
