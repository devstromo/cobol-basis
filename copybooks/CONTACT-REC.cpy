@@ -0,0 +1,14 @@
+      *> Shared contact layout: name, lastnames and phone numbers.
+      *> First promoted out of 22-chapter.cbl's GroupVar so employee,
+      *> customer and name-capture screens share one definition.
+       05 NameValue PIC X(15) VALUES SPACES.
+       05 LastnameGroup.
+          10 FirstLastname PIC X(30) VALUES SPACES.
+          10 SecondLastname PIC X(30) VALUES SPACES.
+       05 PhonesValue.
+          10 MobileGroup.
+             15 MobileOne PIC X(9) VALUES SPACES.
+             15 MobileSecond PIC X(9) VALUES SPACES.
+          10 WorkPhoneGroup.
+             15 WorkPhoneOne PIC X(9) VALUES SPACES.
+             15 WorkPhoneSecond PIC X(9) VALUES SPACES.
