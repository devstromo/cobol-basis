@@ -0,0 +1,7 @@
+      *> One record per number to run through CHAPTER-42's batch
+      *> multiplication-table generator. NUMBER-REC-VALUE is packed
+      *> decimal (COMP-3) per the shop's policy of storing monetary/
+      *> quantity fields packed in new file record layouts rather than
+      *> as unpacked DISPLAY digits.
+       01  NUMBER-FILE-RECORD.
+           05 NUMBER-REC-VALUE PIC 999 COMP-3.
