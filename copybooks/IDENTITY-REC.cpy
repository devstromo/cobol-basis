@@ -0,0 +1,8 @@
+      *> Identity record captured by the CHAPTER-18/38 style name and
+      *> password screens, keyed by a user/employee ID.
+       01  IDENTITY-RECORD.
+           05 IDENTITY-USER-ID        PIC X(6).
+           05 IDENTITY-FIRST-NAME     PIC X(15).
+           05 IDENTITY-LAST-NAME      PIC X(30).
+           05 IDENTITY-AGE            PIC X(3).
+           05 IDENTITY-PASSWORD-HASH  PIC 9(10).
