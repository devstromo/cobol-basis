@@ -0,0 +1,18 @@
+      *> Shared validation fragment: rejects a blank or
+      *> non-alphabetic name-style field. COPY with REPLACING
+      *> PARA-NAME, FLD-NAME and VALID-FLAG bound to the calling
+      *> program's own paragraph, field and switch names, e.g.
+      *>   COPY VALIDATE-ALPHA-FIELD REPLACING
+      *>      ==PARA-NAME== BY ==VALIDATE-NAME==
+      *>      ==FLD-NAME==  BY ==NameValue==
+      *>      ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+       PARA-NAME.
+           IF FLD-NAME = SPACES
+              DISPLAY "Value cannot be blank."
+              MOVE "N" TO VALID-FLAG
+           ELSE
+              IF FLD-NAME IS NOT ALPHABETIC
+                 DISPLAY "Value must contain only letters."
+                 MOVE "N" TO VALID-FLAG
+              END-IF
+           END-IF.
