@@ -0,0 +1,5 @@
+      *> One record per field value on quality-scan.cbl's batch input
+      *> file.
+       01  QUALITY-SCAN-RECORD.
+           05 QS-REC-ID    PIC X(10).
+           05 QS-REC-FIELD PIC X(10).
