@@ -0,0 +1,5 @@
+      *> One record per reference code on the batch classification
+      *> input file checked by classify-codes-report.cbl.
+       01  CLASS-CODE-RECORD.
+           05 CODE-REC-ID    PIC X(10).
+           05 CODE-REC-VALUE PIC X(10).
