@@ -0,0 +1,103 @@
+      *> Regression harness for the ON SIZE ERROR paths in
+      *> OVERFLOW-CALC (chapter 28) and META-COMPUTE-CALC (chapter
+      *> 30). Reads a file of deliberately-overflowing and
+      *> deliberately-safe operand pairs, calls whichever subprogram
+      *> each fixture targets, and compares the size-error flag it
+      *> reports back against the fixture's expected outcome - so a
+      *> change to either subprogram's size-error handling gets
+      *> caught by re-running this file instead of only ever being
+      *> checked by eyeballing one hardcoded run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIZECHECK-REGRESSION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL SIZECHECK-FIXTURE-FILE
+               ASSIGN TO "sizecheck.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIXTURE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIZECHECK-FIXTURE-FILE.
+           COPY SIZECHECK-FIXTURE-REC.
+       WORKING-STORAGE SECTION.
+       01 WS-FIXTURE-FILE-STATUS PIC XX VALUE "00".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-DUMMY-RESULT-999 PIC 999 VALUE ZEROS.
+       01 WS-DUMMY-RESULT-1 PIC 99V99 VALUE ZEROS.
+       01 WS-DUMMY-RESULT-2 PIC 9999 VALUE ZEROS.
+       01 WS-DUMMY-RESULT-3 PIC 99V99 VALUE ZEROS.
+       01 WS-DUMMY-RESULT-4 PIC 9 VALUE ZEROS.
+       01 WS-ACTUAL-FLAG PIC X VALUE "N".
+           88 WS-ACTUAL-SIZE-ERROR VALUE "Y".
+       01 WS-PASS-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-FAIL-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT SIZECHECK-FIXTURE-FILE.
+            IF WS-FIXTURE-FILE-STATUS NOT = "00" AND
+                  WS-FIXTURE-FILE-STATUS NOT = "05"
+               DISPLAY "Unable to open sizecheck.dat, status "
+                  WS-FIXTURE-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            PERFORM READ-FIXTURE-FILE.
+            PERFORM UNTIL WS-EOF
+               PERFORM RUN-FIXTURE
+               PERFORM READ-FIXTURE-FILE
+            END-PERFORM.
+            CLOSE SIZECHECK-FIXTURE-FILE.
+            PERFORM SHOW-REPORT.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               IF WS-FAIL-COUNT > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+            STOP RUN.
+
+       READ-FIXTURE-FILE.
+            READ SIZECHECK-FIXTURE-FILE
+               AT END SET WS-EOF TO TRUE
+            END-READ.
+
+       RUN-FIXTURE.
+            ADD 1 TO WS-TOTAL-COUNT.
+            MOVE "N" TO WS-ACTUAL-FLAG.
+            EVALUATE TRUE
+               WHEN FIXTURE-IS-OVERFLOW-CALC
+                  CALL "OVERFLOW-CALC" USING FIXTURE-REC-NUMBER-1
+                     FIXTURE-REC-NUMBER-2 WS-DUMMY-RESULT-999
+                     WS-ACTUAL-FLAG
+               WHEN FIXTURE-IS-METACALC
+                  CALL "META-COMPUTE-CALC" USING WS-DUMMY-RESULT-1
+                     WS-DUMMY-RESULT-2 WS-DUMMY-RESULT-3
+                     WS-DUMMY-RESULT-4 FIXTURE-REC-NUMBER-1
+                     WS-ACTUAL-FLAG
+               WHEN OTHER
+                  DISPLAY "Fixture " FIXTURE-REC-ID
+                     ": unknown program " FIXTURE-REC-PROGRAM
+            END-EVALUATE.
+            IF WS-ACTUAL-FLAG = FIXTURE-REC-EXPECT
+               ADD 1 TO WS-PASS-COUNT
+               DISPLAY "PASS " FIXTURE-REC-ID
+            ELSE
+               ADD 1 TO WS-FAIL-COUNT
+               DISPLAY "FAIL " FIXTURE-REC-ID
+                  ": expected " FIXTURE-REC-EXPECT
+                  " got " WS-ACTUAL-FLAG
+            END-IF.
+
+       SHOW-REPORT.
+            DISPLAY "Size-Error Regression Report".
+            DISPLAY "Fixtures run: " WS-TOTAL-COUNT.
+            DISPLAY "Passed      : " WS-PASS-COUNT.
+            DISPLAY "Failed      : " WS-FAIL-COUNT.
+       END PROGRAM SIZECHECK-REGRESSION.
