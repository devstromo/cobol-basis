@@ -4,6 +4,11 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 MenuValue PIC 9 VALUE ZERO.
+       77 NumberOne PIC S9(6)V99 VALUE ZEROS.
+       77 NumberTwo PIC S9(6)V99 VALUE ZEROS.
+       77 ResultValue PIC S9(6)V99 VALUE ZEROS.
+       77 WS-AUDIT-PROGRAM PIC X(10) VALUE "CHAPTER-26".
+       77 WS-AUDIT-OPTION PIC X(04).
 
        PROCEDURE DIVISION.
        OptionsValue.
@@ -15,25 +20,47 @@
        DISPLAY "4 - Division".
 
        ACCEPT MenuValue.
+       MOVE MenuValue TO WS-AUDIT-OPTION.
+       CALL "MENU-AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-OPTION.
 
-       Menu.
+       MenuSelection.
+       MOVE 0 TO RETURN-CODE.
        EVALUATE MenuValue
 
            WHEN 1
              DISPLAY "You have selected addition."
+             PERFORM RequestNumbers
+             ADD NumberOne TO NumberTwo GIVING ResultValue
+             DISPLAY "ADD result: " ResultValue "."
 
            WHEN 2
              DISPLAY "You have selected substraction ."
+             PERFORM RequestNumbers
+             SUBTRACT NumberOne FROM NumberTwo GIVING ResultValue
+             DISPLAY "SUBTRACT result: " ResultValue "."
 
            WHEN 3
              DISPLAY "You have selected multiply."
+             PERFORM RequestNumbers
+             MULTIPLY NumberOne BY NumberTwo GIVING ResultValue
+             DISPLAY "MULTIPLY result: " ResultValue "."
 
            WHEN 4
              DISPLAY "You have selected division."
+             PERFORM RequestNumbers
+             DIVIDE NumberOne BY NumberTwo GIVING ResultValue
+             DISPLAY "DIVIDE result: " ResultValue "."
 
            WHEN OTHER
              DISPLAY "Wrong option."
+             MOVE 4 TO RETURN-CODE
        END-EVALUATE.
 
        STOP RUN.
+
+       RequestNumbers.
+           DISPLAY "Please, input first number".
+           ACCEPT NumberOne.
+           DISPLAY "Please, input second number".
+           ACCEPT NumberTwo.
        END PROGRAM CHAPTER-26.
