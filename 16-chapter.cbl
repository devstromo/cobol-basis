@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-          DECIMAL-POINT IS COMMA.
+          COPY DECIMAL-CONVENTION.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -15,31 +15,53 @@
            01 Numb6 PIC 99V99 VALUE 0.
            01 ResultValue PIC 99 VALUE ZERO.
            01 ResultOperValue PIC S9999V99 VALUE ZEROES.
+           01 WS-ANY-SIZE-ERROR PIC X VALUE "N".
+              88 WS-SIZE-ERROR-OCCURRED VALUE "Y".
+           01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+              88 WS-HAD-ISSUE VALUE "Y".
+           COPY MONEY-EDIT-COMMA.
        PROCEDURE DIVISION.
        SHOW-RESULT.
       *>     ADD
-            ADD Numb1 TO Numb2 GIVING ResultValue.
-            DISPLAY ResultValue.
-            ADD Numb3 TO Numb4, Numb5, Numb6.
+            CALL "ADD-SIZECHECK-CALC" USING Numb1 Numb2 Numb3 Numb4
+               Numb5 Numb6 ResultValue WS-ANY-SIZE-ERROR.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            MOVE ResultValue TO WS-MONEY-EDIT.
+            DISPLAY WS-MONEY-EDIT.
             DISPLAY ResultValue.
             DISPLAY Numb3.
             DISPLAY Numb4.
             DISPLAY Numb5.
             DISPLAY Numb6.
       *>       SUBTRACT
-            SUBTRACT Numb1 FROM Numb2 GIVING ResultValue.
-            DISPLAY ResultValue.
-            SUBTRACT Numb3 FROM Numb4, Numb5, Numb6.
+            CALL "SUBTRACT-SIZECHECK-CALC" USING Numb1 Numb2 Numb3
+               Numb4 Numb5 Numb6 ResultValue WS-ANY-SIZE-ERROR.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            MOVE ResultValue TO WS-MONEY-EDIT.
+            DISPLAY WS-MONEY-EDIT.
             DISPLAY Numb3.
             DISPLAY Numb4.
             DISPLAY Numb5.
             DISPLAY Numb6.
       *>       MULTIPLY
-            MULTIPLY Numb1 BY Numb2 GIVING ResultValue.
-            DISPLAY ResultValue.
-            MULTIPLY Numb1 BY Numb2, Numb3.
+            CALL "MULTIPLY-SIZECHECK-CALC" USING Numb1 Numb2 Numb3
+               ResultValue WS-ANY-SIZE-ERROR.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            MOVE ResultValue TO WS-MONEY-EDIT.
+            DISPLAY WS-MONEY-EDIT.
             DISPLAY Numb1.
             DISPLAY Numb3.
             DISPLAY Numb2.
+            IF WS-HAD-ISSUE
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
             STOP RUN.
        END PROGRAM CHAPTER-16.
