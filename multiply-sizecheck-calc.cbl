@@ -0,0 +1,32 @@
+      *> Reusable overflow-checked MULTIPLY subprogram: pulled out of
+      *> 16-chapter.cbl's SHOW-RESULT MULTIPLY statements so the
+      *> front-end arithmetic dispatcher can run the same
+      *> size-error-checked multiply without 16-chapter.cbl needing to
+      *> stay a standalone main program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIPLY-SIZECHECK-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NUMB-1          PIC 99.
+       01 LK-NUMB-2          PIC 99.
+       01 LK-NUMB-3          PIC 99V99.
+       01 LK-RESULT-VALUE    PIC 99.
+       01 LK-SIZE-ERROR-FLAG PIC X.
+           88 LK-SIZE-ERROR-OCCURRED VALUE "Y".
+       PROCEDURE DIVISION USING LK-NUMB-1 LK-NUMB-2 LK-NUMB-3
+               LK-RESULT-VALUE LK-SIZE-ERROR-FLAG.
+       MULTIPLY-VALUES.
+            MOVE "N" TO LK-SIZE-ERROR-FLAG.
+            MULTIPLY LK-NUMB-1 BY LK-NUMB-2 GIVING LK-RESULT-VALUE
+               ON SIZE ERROR
+                  DISPLAY "Number too big"
+                  SET LK-SIZE-ERROR-OCCURRED TO TRUE
+            END-MULTIPLY.
+            MULTIPLY LK-NUMB-1 BY LK-NUMB-2, LK-NUMB-3
+               ON SIZE ERROR
+                  DISPLAY "Number too big"
+                  SET LK-SIZE-ERROR-OCCURRED TO TRUE
+            END-MULTIPLY.
+            GOBACK.
+       END PROGRAM MULTIPLY-SIZECHECK-CALC.
