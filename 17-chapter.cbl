@@ -4,15 +4,30 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
       *>  User data vars
-           01 NameValue PIC X(16) VALUES SPACES.
-           01 LastnameValue PIC X(32) VALUES SPACES.
+           01 NameValue PIC X(15) VALUES SPACES.
+           01 LastnameValue PIC X(30) VALUES SPACES.
            01 Age PIC X(3) VALUES SPACES.
+           01 WS-VALID-SWITCH PIC X VALUE "Y".
+              88 WS-DATA-VALID VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *>     Request user data
            REQUEST-DATA.
-              DISPLAY "Input your name:"
-              ACCEPT NameValue.
+              CALL "NAME-CAPTURE" USING NameValue LastnameValue.
+              MOVE "N" TO WS-VALID-SWITCH.
+              PERFORM UNTIL WS-DATA-VALID
+                 MOVE "Y" TO WS-VALID-SWITCH
+                 DISPLAY "Input your age:"
+                 ACCEPT Age
+                 PERFORM VALIDATE-AGE
+              END-PERFORM.
               DISPLAY "Name: ", NameValue.
+              DISPLAY "Lastname: ", LastnameValue.
+              DISPLAY "Age: ", Age.
             STOP RUN.
+
+           COPY VALIDATE-AGE-FIELD REPLACING
+              ==PARA-NAME== BY ==VALIDATE-AGE==
+              ==FLD-NAME==  BY ==Age==
+              ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
        END PROGRAM CHAPTER-17.
