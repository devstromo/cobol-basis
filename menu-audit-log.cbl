@@ -0,0 +1,49 @@
+      *> Shared usage-audit logger: appends one line (program name,
+      *> timestamp, option selected) to a single MENU-AUDIT file every
+      *> time a caller's menu dispatches an option, so usage can be
+      *> compared across CHAPTER-26/27/36/37 without each one keeping
+      *> its own ad hoc log.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-AUDIT-LOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL MENU-AUDIT-FILE
+               ASSIGN TO "menu-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MENU-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU-AUDIT-FILE.
+       01  MENU-AUDIT-FILE-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-AUDIT-STATUS PIC XX VALUE "00".
+       01 WS-TIMESTAMP.
+           05 WS-TS-YEAR  PIC 9(4).
+           05 WS-TS-MONTH PIC 9(2).
+           05 WS-TS-DAY   PIC 9(2).
+           05 WS-TS-HOUR  PIC 9(2).
+           05 WS-TS-MIN   PIC 9(2).
+           05 WS-TS-SEC   PIC 9(2).
+           05 FILLER      PIC X(9).
+       LINKAGE SECTION.
+       01 LK-PROGRAM-NAME    PIC X(10).
+       01 LK-OPTION-SELECTED PIC X(04).
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-OPTION-SELECTED.
+       WRITE-AUDIT-RECORD.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            OPEN EXTEND MENU-AUDIT-FILE.
+            IF WS-MENU-AUDIT-STATUS = "00" OR WS-MENU-AUDIT-STATUS
+                  = "05"
+               STRING WS-TS-YEAR "-" WS-TS-MONTH "-" WS-TS-DAY " "
+                  WS-TS-HOUR ":" WS-TS-MIN ":" WS-TS-SEC " "
+                  LK-PROGRAM-NAME " option " LK-OPTION-SELECTED
+                  DELIMITED BY SIZE INTO MENU-AUDIT-FILE-RECORD
+               WRITE MENU-AUDIT-FILE-RECORD
+               CLOSE MENU-AUDIT-FILE
+            ELSE
+               DISPLAY "Unable to open menu-audit.log, status "
+                  WS-MENU-AUDIT-STATUS
+            END-IF.
+            GOBACK.
+       END PROGRAM MENU-AUDIT-LOG.
