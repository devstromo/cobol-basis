@@ -0,0 +1,50 @@
+      *> Reusable multiply/add/subtract-with-overflow subprogram:
+      *> pulled out of 28-chapter.cbl's CALCULATION-PROCEDURE so the
+      *> front-end arithmetic dispatcher can run the same overflow
+      *> demonstration without 28-chapter.cbl needing to stay a
+      *> standalone main program. LK-ANY-SIZE-ERROR reports back whether
+      *> any of the three operations hit its ON SIZE ERROR branch, so a
+      *> regression harness can confirm the size-error handling fired
+      *> without scraping DISPLAY output.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVERFLOW-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-RESULT-VALUE-TOO-BIG PIC 99999 VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LK-NUMBER-ONE       PIC 999.
+       01 LK-NUMBER-TWO       PIC 999.
+       01 LK-RESULT-VALUE     PIC 999.
+       01 LK-ANY-SIZE-ERROR   PIC X.
+           88 LK-SIZE-ERROR-OCCURRED VALUE "Y".
+       PROCEDURE DIVISION USING LK-NUMBER-ONE LK-NUMBER-TWO
+               LK-RESULT-VALUE LK-ANY-SIZE-ERROR.
+       CALCULATION-PROCEDURE.
+            MOVE "N" TO LK-ANY-SIZE-ERROR.
+            COMPUTE LK-RESULT-VALUE = LK-NUMBER-ONE * LK-NUMBER-TWO
+              ON SIZE ERROR
+              COMPUTE WS-RESULT-VALUE-TOO-BIG =
+                 LK-NUMBER-ONE * LK-NUMBER-TWO
+              DISPLAY WS-RESULT-VALUE-TOO-BIG
+              MOVE 200 TO LK-RESULT-VALUE
+              SET LK-SIZE-ERROR-OCCURRED TO TRUE
+            END-COMPUTE.
+            DISPLAY LK-RESULT-VALUE
+
+            ADD LK-NUMBER-ONE TO LK-NUMBER-TWO GIVING LK-RESULT-VALUE
+               ON SIZE ERROR
+               DISPLAY "Number too big"
+               SET LK-SIZE-ERROR-OCCURRED TO TRUE
+            END-ADD
+            DISPLAY LK-RESULT-VALUE
+            SUBTRACT LK-NUMBER-ONE FROM LK-NUMBER-TWO
+               GIVING LK-RESULT-VALUE
+               ON SIZE ERROR
+                DISPLAY "Number too big"
+                SET LK-SIZE-ERROR-OCCURRED TO TRUE
+               NOT ON SIZE ERROR
+                DISPLAY LK-RESULT-VALUE
+            END-SUBTRACT.
+
+            GOBACK.
+       END PROGRAM OVERFLOW-CALC.
