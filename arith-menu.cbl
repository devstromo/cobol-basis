@@ -0,0 +1,211 @@
+      *> Single front-end dispatcher for the chapter 10/14/15/16/28/29/
+      *> 30 arithmetic routines, now that each of those chapters'
+      *> computation paragraphs has been pulled out into a CALLable
+      *> subprogram (SUM-CALC, ADD-DIVIDE-CALC, SUBTRACT-DIVIDE-CALC,
+      *> ADD-SIZECHECK-CALC/SUBTRACT-SIZECHECK-CALC/
+      *> MULTIPLY-SIZECHECK-CALC, OVERFLOW-CALC, ROUND-DIVIDE-CALC,
+      *> META-COMPUTE-CALC). The individual chapter programs still work
+      *> standalone with their own literal operands; this menu lets an
+      *> operator CALL any one of them from a single run instead of
+      *> compiling and launching each chapter separately.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITH-MENU.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 Option PIC 99 VALUE ZERO.
+           88 Option1 VALUE 1.
+           88 Option2 VALUE 2.
+           88 Option3 VALUE 3.
+           88 Option4 VALUE 4.
+           88 Option5 VALUE 5.
+           88 Option6 VALUE 6.
+           88 Option7 VALUE 7.
+           88 ExitProgram VALUE 8.
+       01 WS-NUMB-1 PIC 999 VALUE ZEROS.
+       01 WS-NUMB-2 PIC 999 VALUE ZEROS.
+       01 WS-NUMB-3 PIC 99V99 VALUE ZEROS.
+       01 WS-NUMB-4 PIC 99V99 VALUE ZEROS.
+       01 WS-NUMB-5 PIC 99V99 VALUE ZEROS.
+       01 WS-NUMB-6 PIC 99V99 VALUE ZEROS.
+       01 WS-RESULT-999 PIC 999 VALUE ZEROS.
+       01 WS-RESULT-99 PIC 99 VALUE ZEROS.
+       01 WS-DIV-RESULT-99 PIC 99 VALUE ZEROS.
+       01 WS-DIV-REMAINDER-99 PIC 99 VALUE ZEROS.
+       01 WS-RESULT-S99V99 PIC S99V99 VALUE ZEROS.
+       01 WS-RESULT-9V99 PIC 9V99 VALUE ZEROS.
+       01 WS-ROUND-DIV-RESULT PIC 9 VALUE ZEROS.
+       01 WS-ROUND-DIV-REMAINDER PIC 9 VALUE ZEROS.
+       01 WS-ROUND-DIV-SUM PIC 99V99 VALUE ZEROS.
+       01 WS-ADD-DIV-NUMB-1 PIC 99 VALUE ZEROS.
+       01 WS-ADD-DIV-NUMB-2 PIC 99 VALUE ZEROS.
+       01 WS-SUB-DIV-NUMB-3 PIC 99 VALUE ZEROS.
+       01 WS-SUB-DIV-NUMB-4 PIC 99 VALUE ZEROS.
+       01 WS-SIZECHECK-NUMB-1 PIC 99 VALUE ZEROS.
+       01 WS-SIZECHECK-NUMB-2 PIC 99 VALUE ZEROS.
+       01 WS-ROUND-DIV-NUMB-ONE PIC 99V999 VALUE ZEROS.
+       01 WS-ROUND-DIV-NUMB-TWO PIC 99 VALUE ZEROS.
+       01 WS-ROUND-DIV-NUMB-THREE PIC 99 VALUE ZEROS.
+       01 WS-ROUND-DIV-NUMB-FOUR PIC 99 VALUE ZEROS.
+       01 WS-RESULT-1 PIC 99V99 VALUE ZEROS.
+       01 WS-RESULT-2 PIC 9999 VALUE ZEROS.
+       01 WS-RESULT-3 PIC 99V99 VALUE ZEROS.
+       01 WS-RESULT-4 PIC 9 VALUE ZEROS.
+       01 WS-ANY-SIZE-ERROR PIC X VALUE "N".
+           88 WS-SIZE-ERROR-OCCURRED VALUE "Y".
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE 0 TO RETURN-CODE.
+            PERFORM UNTIL ExitProgram
+               PERFORM SHOW-MENU
+               EVALUATE TRUE
+                  WHEN Option1
+                     PERFORM RUN-SUM-CALC
+                  WHEN Option2
+                     PERFORM RUN-ADD-DIVIDE-CALC
+                  WHEN Option3
+                     PERFORM RUN-SUBTRACT-DIVIDE-CALC
+                  WHEN Option4
+                     PERFORM RUN-SIZECHECK-CALC
+                  WHEN Option5
+                     PERFORM RUN-OVERFLOW-CALC
+                  WHEN Option6
+                     PERFORM RUN-ROUND-DIVIDE-CALC
+                  WHEN Option7
+                     PERFORM RUN-META-COMPUTE-CALC
+                  WHEN ExitProgram
+                     DISPLAY "Goodbye."
+                  WHEN OTHER
+                     DISPLAY "Not a valid option."
+                     SET WS-HAD-ISSUE TO TRUE
+               END-EVALUATE
+            END-PERFORM.
+            IF WS-HAD-ISSUE
+               MOVE 4 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+       SHOW-MENU.
+            DISPLAY "Arithmetic dispatcher - select a routine:".
+            DISPLAY "1 - Sum (chapter 10)".
+            DISPLAY "2 - Add + divide with remainder (chapter 14)".
+            DISPLAY "3 - Subtract + divide (chapter 15)".
+            DISPLAY "4 - Add/Subtract/Multiply with size error "
+               "checks (chapter 16)".
+            DISPLAY "5 - Overflow demonstration (chapter 28)".
+            DISPLAY "6 - Rounded add + divide with remainder "
+               "(chapter 29)".
+            DISPLAY "7 - Multi-target COMPUTE (chapter 30)".
+            DISPLAY "8 - Exit".
+            ACCEPT Option.
+
+       RUN-SUM-CALC.
+            DISPLAY "First number:".
+            ACCEPT WS-NUMB-1.
+            DISPLAY "Second number:".
+            ACCEPT WS-NUMB-2.
+            CALL "SUM-CALC" USING WS-NUMB-1 WS-NUMB-2 WS-RESULT-999.
+            DISPLAY "Sum: " WS-RESULT-999.
+
+       RUN-ADD-DIVIDE-CALC.
+            DISPLAY "First number:".
+            ACCEPT WS-ADD-DIV-NUMB-1.
+            DISPLAY "Second number:".
+            ACCEPT WS-ADD-DIV-NUMB-2.
+            CALL "ADD-DIVIDE-CALC" USING WS-ADD-DIV-NUMB-1
+               WS-ADD-DIV-NUMB-2
+               WS-RESULT-99 WS-DIV-RESULT-99 WS-DIV-REMAINDER-99.
+            DISPLAY "Add result: " WS-RESULT-99.
+            DISPLAY "Divide result: " WS-DIV-RESULT-99.
+            DISPLAY "Divide remainder: " WS-DIV-REMAINDER-99.
+
+       RUN-SUBTRACT-DIVIDE-CALC.
+            DISPLAY "First number:".
+            ACCEPT WS-NUMB-3.
+            DISPLAY "Second number:".
+            ACCEPT WS-NUMB-4.
+            DISPLAY "Dividend:".
+            ACCEPT WS-SUB-DIV-NUMB-3.
+            DISPLAY "Divisor:".
+            ACCEPT WS-SUB-DIV-NUMB-4.
+            CALL "SUBTRACT-DIVIDE-CALC" USING WS-NUMB-3 WS-NUMB-4
+               WS-SUB-DIV-NUMB-3 WS-SUB-DIV-NUMB-4 WS-RESULT-S99V99
+               WS-RESULT-9V99.
+            DISPLAY "Subtract result: " WS-RESULT-S99V99.
+            DISPLAY "Divide result: " WS-RESULT-9V99.
+
+       RUN-SIZECHECK-CALC.
+            DISPLAY "First number:".
+            ACCEPT WS-SIZECHECK-NUMB-1.
+            DISPLAY "Second number:".
+            ACCEPT WS-SIZECHECK-NUMB-2.
+            CALL "ADD-SIZECHECK-CALC" USING WS-SIZECHECK-NUMB-1
+               WS-SIZECHECK-NUMB-2
+               WS-NUMB-3 WS-NUMB-4 WS-NUMB-5 WS-NUMB-6 WS-RESULT-99
+               WS-ANY-SIZE-ERROR.
+            DISPLAY "Add result: " WS-RESULT-99.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            CALL "SUBTRACT-SIZECHECK-CALC" USING WS-SIZECHECK-NUMB-1
+               WS-SIZECHECK-NUMB-2
+               WS-NUMB-3 WS-NUMB-4 WS-NUMB-5 WS-NUMB-6 WS-RESULT-99
+               WS-ANY-SIZE-ERROR.
+            DISPLAY "Subtract result: " WS-RESULT-99.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            CALL "MULTIPLY-SIZECHECK-CALC" USING WS-SIZECHECK-NUMB-1
+               WS-SIZECHECK-NUMB-2
+               WS-NUMB-3 WS-RESULT-99 WS-ANY-SIZE-ERROR.
+            DISPLAY "Multiply result: " WS-RESULT-99.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+
+       RUN-OVERFLOW-CALC.
+            DISPLAY "First number:".
+            ACCEPT WS-NUMB-1.
+            DISPLAY "Second number:".
+            ACCEPT WS-NUMB-2.
+            CALL "OVERFLOW-CALC" USING WS-NUMB-1 WS-NUMB-2
+               WS-RESULT-999 WS-ANY-SIZE-ERROR.
+            DISPLAY "Result: " WS-RESULT-999.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+
+       RUN-ROUND-DIVIDE-CALC.
+            DISPLAY "First number to add:".
+            ACCEPT WS-ROUND-DIV-NUMB-ONE.
+            DISPLAY "Second number to add:".
+            ACCEPT WS-ROUND-DIV-NUMB-TWO.
+            DISPLAY "Dividend:".
+            ACCEPT WS-ROUND-DIV-NUMB-THREE.
+            DISPLAY "Divisor:".
+            ACCEPT WS-ROUND-DIV-NUMB-FOUR.
+            CALL "ROUND-DIVIDE-CALC" USING WS-ROUND-DIV-NUMB-ONE
+               WS-ROUND-DIV-NUMB-TWO
+               WS-ROUND-DIV-SUM WS-ROUND-DIV-NUMB-THREE
+               WS-ROUND-DIV-NUMB-FOUR
+               WS-ROUND-DIV-RESULT WS-ROUND-DIV-REMAINDER.
+            DISPLAY "Rounded sum: " WS-ROUND-DIV-SUM.
+            DISPLAY "Divide result: " WS-ROUND-DIV-RESULT.
+            DISPLAY "Divide remainder: " WS-ROUND-DIV-REMAINDER.
+
+       RUN-META-COMPUTE-CALC.
+            DISPLAY "Value to round into a single digit:".
+            ACCEPT WS-RESULT-999.
+            CALL "META-COMPUTE-CALC" USING WS-RESULT-1 WS-RESULT-2
+               WS-RESULT-3 WS-RESULT-4 WS-RESULT-999
+               WS-ANY-SIZE-ERROR.
+            DISPLAY WS-RESULT-1.
+            DISPLAY WS-RESULT-2.
+            DISPLAY WS-RESULT-3.
+            DISPLAY WS-RESULT-4.
+            IF WS-SIZE-ERROR-OCCURRED
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+       END PROGRAM ARITH-MENU.
