@@ -0,0 +1,22 @@
+      *> Reusable add + divide-with-remainder subprogram: pulled out of
+      *> 14-chapter.cbl's CalculateAndShow so the front-end arithmetic
+      *> dispatcher can run the same computation without 14-chapter.cbl
+      *> having to be a standalone main program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-DIVIDE-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NUMB-1          PIC 99.
+       01 LK-NUMB-2          PIC 99.
+       01 LK-RESULT          PIC 99.
+       01 LK-DIV-RESULT      PIC 99.
+       01 LK-DIV-REMAINDER   PIC 99.
+       PROCEDURE DIVISION USING LK-NUMB-1 LK-NUMB-2 LK-RESULT
+               LK-DIV-RESULT LK-DIV-REMAINDER.
+       CALCULATE-AND-SHOW.
+            COMPUTE LK-RESULT = LK-NUMB-1 + LK-NUMB-2.
+            DIVIDE LK-NUMB-1 BY LK-NUMB-2 GIVING LK-DIV-RESULT
+               REMAINDER LK-DIV-REMAINDER.
+            GOBACK.
+       END PROGRAM ADD-DIVIDE-CALC.
