@@ -1,26 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAPTER-42.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL NUMBER-FILE
+               ASSIGN TO "numbers.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NUMBER-FILE-STATUS.
+               SELECT PRINT-FILE
+               ASSIGN TO "tables.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+               SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "batch-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-FILE.
+           COPY NUMBER-FILE-REC.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD PIC X(40).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(6).
        WORKING-STORAGE SECTION.
        77 NumberValue PIC 999 VALUE ZEROS.
        77 Multiplier PIC 999 VALUE ZEROS.
        77 Result PIC 99999 VALUE ZEROS.
-       77 OutputValue PIC XXXXX VALUES SPACES.
+       77 OutputValue PIC X(5) VALUES SPACES.
+       01 WS-NUMBER-FILE-STATUS PIC XX VALUE "00".
+       01 WS-PRINT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-RESULT-SUM PIC 9(7) VALUE ZERO.
+       01 WS-CHECKPOINT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-ANSWER PIC X VALUE "N".
+           88 WS-RESTART-YES VALUE "Y" "y".
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
        PROCEDURE DIVISION.
        START-PROCEDURE.
             DISPLAY "Input 'exit' in console to exit"
+            DISPLAY "Input 'batch' to run every number in numbers.dat"
             DISPLAY "Pulse ENTER to MULTIPLY"
             ACCEPT OutputValue.
             IF OutputValue = "exit"
                 PERFORM ExitOperation
             ELSE
-                PERFORM RestartProgram THRU ShowTable.
+                IF OutputValue = "batch"
+                    PERFORM BATCH-PROCEDURE
+                    PERFORM ExitOperation
+                ELSE
+                    PERFORM RestartProgram THRU ShowTable.
 
             ExitOperation.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
             STOP RUN.
             RestartProgram.
             MOVE 0 TO Multiplier.
+            MOVE 0 TO WS-RESULT-SUM.
 
             InputNumber.
             DISPLAY "Input number".
@@ -29,10 +72,104 @@
             ShowTable.
             DISPLAY "La tabla del " NumberValue ":" .
             PERFORM Calculation 100 TIMES.
+            DISPLAY "Checksum for " NumberValue ": " WS-RESULT-SUM.
             PERFORM START-PROCEDURE.
 
             Calculation.
             ADD 1 TO Multiplier.
             COMPUTE Result = NumberValue * Multiplier.
+            ADD Result TO WS-RESULT-SUM.
             DISPLAY NumberValue " * " Multiplier " = " Result.
+
+       BATCH-PROCEDURE.
+            DISPLAY "Resume from last checkpoint? (Y/N)".
+            ACCEPT WS-RESTART-ANSWER.
+            MOVE 0 TO WS-CHECKPOINT-COUNT.
+            IF WS-RESTART-YES
+               PERFORM READ-CHECKPOINT
+            END-IF.
+            OPEN INPUT NUMBER-FILE.
+            IF WS-NUMBER-FILE-STATUS NOT = "00" AND
+                  WS-NUMBER-FILE-STATUS NOT = "05"
+               DISPLAY "Unable to open numbers.dat, status "
+                  WS-NUMBER-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            IF WS-RESTART-YES AND WS-CHECKPOINT-COUNT > 0
+               OPEN EXTEND PRINT-FILE
+            ELSE
+               OPEN OUTPUT PRINT-FILE
+            END-IF.
+            IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open tables.prt, status "
+                  WS-PRINT-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            IF WS-CHECKPOINT-COUNT > 0
+               DISPLAY "Skipping " WS-CHECKPOINT-COUNT
+                  " already-completed number(s)."
+               PERFORM READ-NUMBER-FILE WS-CHECKPOINT-COUNT TIMES
+            END-IF.
+            PERFORM READ-NUMBER-FILE.
+            PERFORM UNTIL WS-EOF
+               MOVE NUMBER-REC-VALUE TO NumberValue
+               MOVE 0 TO Multiplier
+               MOVE 0 TO WS-RESULT-SUM
+               PERFORM BATCH-CALCULATION 100 TIMES
+               PERFORM WRITE-CHECKSUM-LINE
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               PERFORM WRITE-CHECKPOINT
+               PERFORM READ-NUMBER-FILE
+            END-PERFORM.
+            CLOSE NUMBER-FILE PRINT-FILE.
+            PERFORM RESET-CHECKPOINT.
+
+       READ-NUMBER-FILE.
+            READ NUMBER-FILE
+               AT END SET WS-EOF TO TRUE
+            END-READ.
+
+       READ-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-STATUS NOT = "00" AND
+                  WS-CHECKPOINT-STATUS NOT = "05"
+               DISPLAY "Unable to open batch-checkpoint.dat, status "
+                  WS-CHECKPOINT-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            READ CHECKPOINT-FILE
+               AT END MOVE 0 TO WS-CHECKPOINT-COUNT
+               NOT AT END MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-COUNT
+            END-READ.
+            CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT.
+            MOVE WS-CHECKPOINT-COUNT TO CHECKPOINT-RECORD.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "Unable to open batch-checkpoint.dat, status "
+                  WS-CHECKPOINT-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+            MOVE 0 TO WS-CHECKPOINT-COUNT.
+            PERFORM WRITE-CHECKPOINT.
+
+       BATCH-CALCULATION.
+            ADD 1 TO Multiplier.
+            COMPUTE Result = NumberValue * Multiplier.
+            ADD Result TO WS-RESULT-SUM.
+            MOVE SPACES TO PRINT-RECORD.
+            STRING NumberValue " * " Multiplier " = " Result
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+            WRITE PRINT-RECORD.
+
+       WRITE-CHECKSUM-LINE.
+            MOVE SPACES TO PRINT-RECORD.
+            STRING "Checksum for " NumberValue ": " WS-RESULT-SUM
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+            WRITE PRINT-RECORD.
        END PROGRAM CHAPTER-42.
