@@ -0,0 +1,22 @@
+      *> Reusable subtract + divide subprogram: pulled out of
+      *> 15-chapter.cbl's SHOW-RESULT so it can be CALLed from the
+      *> front-end arithmetic dispatcher instead of only running
+      *> standalone.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBTRACT-DIVIDE-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NUMB-1              PIC 99V99.
+       01 LK-NUMB-2              PIC 99V99.
+       01 LK-NUMB-3              PIC 99.
+       01 LK-NUMB-4              PIC 99.
+       01 LK-RESULT-VALUE        PIC S99V99.
+       01 LK-RESULT-DIV-VALUE    PIC 9V99.
+       PROCEDURE DIVISION USING LK-NUMB-1 LK-NUMB-2 LK-NUMB-3
+               LK-NUMB-4 LK-RESULT-VALUE LK-RESULT-DIV-VALUE.
+       SHOW-RESULT.
+            COMPUTE LK-RESULT-VALUE = LK-NUMB-1 - LK-NUMB-2.
+            COMPUTE LK-RESULT-DIV-VALUE = LK-NUMB-3 / LK-NUMB-4.
+            GOBACK.
+       END PROGRAM SUBTRACT-DIVIDE-CALC.
