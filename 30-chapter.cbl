@@ -7,14 +7,21 @@
        77 ResultValue2 PIC 9999 VALUES ZEROS.
        77 ResultValue3 PIC 99V99 VALUES ZEROS.
        77 ResultValue4 PIC 9 VALUES ZEROS.
+       77 WS-SIZE-CHECK-OPERAND PIC 999 VALUE 10.
+       77 WS-SIZE-ERROR-FLAG PIC X VALUE "N".
+           88 WS-META-SIZE-ERROR-OCCURRED VALUE "Y".
        PROCEDURE DIVISION.
        META-LANGUAGE.
-            COMPUTE ResultValue1 ROUNDED, ResultValue2 ROUNDED,
-            ResultValue3 = 9 + 5.8387.
+            CALL "META-COMPUTE-CALC" USING ResultValue1 ResultValue2
+               ResultValue3 ResultValue4 WS-SIZE-CHECK-OPERAND
+               WS-SIZE-ERROR-FLAG.
             DISPLAY ResultValue1.
             DISPLAY ResultValue2.
             DISPLAY ResultValue3.
-            COMPUTE ResultValue4 ROUNDED = 10
-            ON SIZE ERROR DISPLAY "Something went wrong"
+            IF WS-META-SIZE-ERROR-OCCURRED
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
             STOP RUN.
        END PROGRAM CHAPTER-30.
