@@ -11,39 +11,47 @@
            88 Friday VALUE 5.
            88 Saturday VALUE 6.
            88 Sunday VALUE 7.
+       01 WS-TARGET-DAY PIC 9 VALUE ZERO.
+       01 WS-DAYS-UNTIL PIC 9 VALUE ZERO.
+       01 WS-DAY-NAME PIC X(9).
+       01 WS-TARGET-DAY-NAME PIC X(9).
        PROCEDURE DIVISION.
        DAY-SELECTION.
             DISPLAY "What days is today? (1-7)"
             ACCEPT WeekDay.
-            IF Monday THEN
-                DISPLAY "Long week"
-            ELSE
-                IF Tuesday THEN
+            CALL "DAY-NAME-LOOKUP" USING WeekDay WS-DAY-NAME.
+            DISPLAY "Today is " WS-DAY-NAME.
+            EVALUATE TRUE
+                WHEN Monday
+                    DISPLAY "Long week"
+                WHEN Tuesday
                     DISPLAY "Still on Monday"
-                ELSE
-                    IF Wednesday THEN
-                       DISPLAY "In the middle"
-                    ELSE
-                        IF Thursday THEN
-                           DISPLAY "Almost weekend"
-                        ELSE
-                            IF Friday THEN
-                               DISPLAY "It's Friday"
-                            ELSE
-                                IF Saturday THEN
-                                   DISPLAY "Best day of the week"
-                                ELSE
-                                    IF Sunday THEN
-                                       DISPLAY "Are you ready for "
-                                       "Monday?"
-                                    ELSE
-                                        DISPLAY "That day doesn't exist"
-                                    END-IF
-                                END-IF
-                            END-IF
-                        END-IF
-                    END-IF
-                END-IF
+                WHEN Wednesday
+                    DISPLAY "In the middle"
+                WHEN Thursday
+                    DISPLAY "Almost weekend"
+                WHEN Friday
+                    DISPLAY "It's Friday"
+                WHEN Saturday
+                    DISPLAY "Best day of the week"
+                WHEN Sunday
+                    DISPLAY "Are you ready for Monday?"
+                WHEN OTHER
+                    DISPLAY "That day doesn't exist"
+            END-EVALUATE.
+            DISPLAY "Which day (1-7) do you want to count down to?"
+            ACCEPT WS-TARGET-DAY.
+            CALL "DAY-NAME-LOOKUP" USING WS-TARGET-DAY
+                WS-TARGET-DAY-NAME.
+            PERFORM CALCULATE-DAYS-UNTIL.
+            IF WS-DAYS-UNTIL = 0
+                DISPLAY "That's today."
+            ELSE
+                DISPLAY WS-DAYS-UNTIL " days until " WS-TARGET-DAY-NAME
             END-IF.
             STOP RUN.
+
+       CALCULATE-DAYS-UNTIL.
+            COMPUTE WS-DAYS-UNTIL =
+                FUNCTION MOD(WS-TARGET-DAY - WeekDay + 7, 7).
        END PROGRAM CHAPTER-34.
