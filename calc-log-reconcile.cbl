@@ -0,0 +1,133 @@
+      *> Reconciliation report over CHAPTER-37's calc.log. The
+      *> calculator appends one line per run, so the same operation and
+      *> operands can show up more than once across runs; this sorts
+      *> the log by operation/operands/timestamp and compares each
+      *> entry to the one before it in its group, flagging any pair
+      *> that agrees on the operation and both numbers but disagrees
+      *> on the result - the signal that something about the
+      *> calculation changed between runs.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-LOG-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL CALC-LOG
+               ASSIGN TO "calc.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-LOG-STATUS.
+               SELECT RECONCILE-REPORT
+               ASSIGN TO "calc-reconcile.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+               SELECT SORT-WORK-FILE
+               ASSIGN TO "calc-reconcile.srt".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG.
+           COPY CALC-LOG-REC.
+       FD  RECONCILE-REPORT.
+       01  RECONCILE-REPORT-LINE PIC X(120).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-DATE              PIC X(10).
+           05 FILLER               PIC X(01).
+           05 SW-TIME              PIC X(08).
+           05 FILLER               PIC X(01).
+           05 SW-OPERATION         PIC X(08).
+           05 FILLER               PIC X(01).
+           05 SW-NUMBER-ONE        PIC X(08).
+           05 FILLER               PIC X(01).
+           05 SW-NUMBER-TWO        PIC X(08).
+           05 FILLER               PIC X(03).
+           05 SW-RESULT            PIC X(08).
+           05 FILLER               PIC X(23).
+       WORKING-STORAGE SECTION.
+       01 WS-CALC-LOG-STATUS PIC XX VALUE "00".
+       01 WS-REPORT-STATUS PIC XX VALUE "00".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-FIRST-RECORD-SWITCH PIC X VALUE "Y".
+           88 WS-FIRST-RECORD VALUE "Y".
+       01 WS-MISMATCH-SWITCH PIC X VALUE "N".
+           88 WS-HAS-MISMATCH VALUE "Y".
+       01 WS-MISMATCH-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-PRIOR-OPERATION   PIC X(08) VALUE SPACES.
+       01 WS-PRIOR-NUMBER-ONE  PIC X(08) VALUE SPACES.
+       01 WS-PRIOR-NUMBER-TWO  PIC X(08) VALUE SPACES.
+       01 WS-PRIOR-RESULT      PIC X(08) VALUE SPACES.
+       01 WS-PRIOR-DATE        PIC X(10) VALUE SPACES.
+       01 WS-PRIOR-TIME        PIC X(08) VALUE SPACES.
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE 0 TO RETURN-CODE.
+            OPEN OUTPUT RECONCILE-REPORT.
+            IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Unable to open calc-reconcile.rpt, status "
+                  WS-REPORT-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-OPERATION SW-NUMBER-ONE
+                  SW-NUMBER-TWO SW-DATE SW-TIME
+               USING CALC-LOG
+               OUTPUT PROCEDURE IS COMPARE-SORTED-ENTRIES.
+            IF WS-CALC-LOG-STATUS NOT = "00" AND WS-CALC-LOG-STATUS
+                  NOT = "05"
+               DISPLAY "Unable to read calc.log, status "
+                  WS-CALC-LOG-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            CLOSE RECONCILE-REPORT.
+            PERFORM SHOW-REPORT-SUMMARY.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               IF WS-HAS-MISMATCH
+                  MOVE 4 TO RETURN-CODE
+               END-IF
+            END-IF.
+            STOP RUN.
+
+       COMPARE-SORTED-ENTRIES.
+            PERFORM RETURN-SORTED-RECORD.
+            PERFORM UNTIL WS-EOF
+               IF NOT WS-FIRST-RECORD
+                  AND SW-OPERATION = WS-PRIOR-OPERATION
+                  AND SW-NUMBER-ONE = WS-PRIOR-NUMBER-ONE
+                  AND SW-NUMBER-TWO = WS-PRIOR-NUMBER-TWO
+                  AND SW-RESULT NOT = WS-PRIOR-RESULT
+                     PERFORM WRITE-MISMATCH-LINE
+               END-IF
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+               MOVE SW-OPERATION  TO WS-PRIOR-OPERATION
+               MOVE SW-NUMBER-ONE TO WS-PRIOR-NUMBER-ONE
+               MOVE SW-NUMBER-TWO TO WS-PRIOR-NUMBER-TWO
+               MOVE SW-RESULT     TO WS-PRIOR-RESULT
+               MOVE SW-DATE       TO WS-PRIOR-DATE
+               MOVE SW-TIME       TO WS-PRIOR-TIME
+               PERFORM RETURN-SORTED-RECORD
+            END-PERFORM.
+
+       RETURN-SORTED-RECORD.
+            RETURN SORT-WORK-FILE
+               AT END SET WS-EOF TO TRUE
+            END-RETURN.
+
+       WRITE-MISMATCH-LINE.
+            SET WS-HAS-MISMATCH TO TRUE.
+            ADD 1 TO WS-MISMATCH-COUNT.
+            MOVE SPACES TO RECONCILE-REPORT-LINE.
+            STRING "MISMATCH " SW-OPERATION "(" WS-PRIOR-NUMBER-ONE
+               "," WS-PRIOR-NUMBER-TWO ") " WS-PRIOR-DATE " "
+               WS-PRIOR-TIME " = " WS-PRIOR-RESULT
+               " vs " SW-DATE " " SW-TIME " = " SW-RESULT
+               DELIMITED BY SIZE INTO RECONCILE-REPORT-LINE.
+            WRITE RECONCILE-REPORT-LINE.
+            DISPLAY FUNCTION TRIM(RECONCILE-REPORT-LINE).
+
+       SHOW-REPORT-SUMMARY.
+            DISPLAY "Calc Log Reconciliation Report".
+            DISPLAY "Mismatches found : " WS-MISMATCH-COUNT.
+       END PROGRAM CALC-LOG-RECONCILE.
