@@ -0,0 +1,28 @@
+      *> Reusable rounded-add + divide-with-remainder subprogram:
+      *> pulled out of 29-chapter.cbl's CALCULATION-PROCEDURE so the
+      *> front-end arithmetic dispatcher can run the same computation
+      *> without 29-chapter.cbl needing to stay a standalone main
+      *> program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUND-DIVIDE-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NUMBER-ONE             PIC 99V999.
+       01 LK-NUMBER-TWO             PIC 99.
+       01 LK-RESULT-VALUE           PIC 99V99.
+       01 LK-NUMBER-THREE           PIC 99.
+       01 LK-NUMBER-FOUR            PIC 99.
+       01 LK-RESULT-VALUE-TWO       PIC 9.
+       01 LK-RESULT-REMAINDER-VALUE PIC 9.
+       PROCEDURE DIVISION USING LK-NUMBER-ONE LK-NUMBER-TWO
+               LK-RESULT-VALUE LK-NUMBER-THREE LK-NUMBER-FOUR
+               LK-RESULT-VALUE-TWO LK-RESULT-REMAINDER-VALUE.
+       CALCULATION-PROCEDURE.
+            COMPUTE LK-RESULT-VALUE ROUNDED =
+               LK-NUMBER-ONE + LK-NUMBER-TWO.
+            DIVIDE LK-NUMBER-THREE BY LK-NUMBER-FOUR
+               GIVING LK-RESULT-VALUE-TWO
+               REMAINDER LK-RESULT-REMAINDER-VALUE.
+            GOBACK.
+       END PROGRAM ROUND-DIVIDE-CALC.
