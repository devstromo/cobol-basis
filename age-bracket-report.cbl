@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-BRACKET-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL AGE-FILE
+               ASSIGN TO "age.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AGE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-FILE.
+           COPY AGE-FILE-REC.
+       WORKING-STORAGE SECTION.
+           01 WS-AGE-FILE-STATUS PIC XX VALUE "00".
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+              88 WS-EOF VALUE "Y".
+           01 WS-AGE PIC 999 VALUE ZEROS.
+              COPY AGE-BRACKET.
+           01 WS-YOUNG-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-ADULT-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-ELDER-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+              88 WS-HAD-ISSUE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT AGE-FILE.
+            IF WS-AGE-FILE-STATUS NOT = "00" AND WS-AGE-FILE-STATUS
+                  NOT = "05"
+               DISPLAY "Unable to open age.dat, status "
+                  WS-AGE-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            PERFORM READ-AGE-FILE.
+            PERFORM UNTIL WS-EOF
+               PERFORM CLASSIFY-AGE
+               PERFORM READ-AGE-FILE
+            END-PERFORM.
+            CLOSE AGE-FILE.
+            PERFORM SHOW-REPORT.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+       READ-AGE-FILE.
+            READ AGE-FILE
+               AT END SET WS-EOF TO TRUE
+            END-READ.
+
+       CLASSIFY-AGE.
+            MOVE AGE-REC-AGE TO WS-AGE.
+            ADD 1 TO WS-TOTAL-COUNT.
+            EVALUATE TRUE
+               WHEN Young
+                  ADD 1 TO WS-YOUNG-COUNT
+               WHEN Adult
+                  ADD 1 TO WS-ADULT-COUNT
+               WHEN Elder
+                  ADD 1 TO WS-ELDER-COUNT
+            END-EVALUATE.
+
+       SHOW-REPORT.
+            DISPLAY "Age Bracket Headcount Report".
+            DISPLAY "Total employees read: " WS-TOTAL-COUNT.
+            DISPLAY "Young  (1-39) : " WS-YOUNG-COUNT.
+            DISPLAY "Adult  (40-65): " WS-ADULT-COUNT.
+            DISPLAY "Elder  (66-100): " WS-ELDER-COUNT.
+       END PROGRAM AGE-BRACKET-REPORT.
