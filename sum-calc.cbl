@@ -0,0 +1,17 @@
+      *> Reusable sum subprogram: pulled out of 10-chapter.cbl's
+      *> CalculateSum so the front-end arithmetic dispatcher (and any
+      *> other caller) can get a sum without being a standalone main
+      *> program itself.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUM-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NUMB-1      PIC 999.
+       01 LK-NUMB-2      PIC 999.
+       01 LK-SUM-RESULT  PIC 999.
+       PROCEDURE DIVISION USING LK-NUMB-1 LK-NUMB-2 LK-SUM-RESULT.
+       CALCULATE-SUM.
+            ADD LK-NUMB-1 LK-NUMB-2 GIVING LK-SUM-RESULT.
+            GOBACK.
+       END PROGRAM SUM-CALC.
