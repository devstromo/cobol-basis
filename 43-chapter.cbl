@@ -4,15 +4,31 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 NumberValue PIC 99 VALUE ZEROS.
+       77 WS-STOP-VALUE PIC 99 VALUE 10.
+       01 WS-MODE-SWITCH PIC X VALUE "U".
+           88 WS-COUNT-DOWN VALUE "D".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Input number:"
             ACCEPT NumberValue.
-            PERFORM SHOW-NUMBER WITH TEST BEFORE
-            UNTIL NumberValue = 10.
+            DISPLAY "Count up (U) or down to zero (D)?"
+            ACCEPT WS-MODE-SWITCH.
+            IF WS-COUNT-DOWN THEN
+               PERFORM SHOW-NUMBER-DOWN WITH TEST BEFORE
+               UNTIL NumberValue = 0
+            ELSE
+               DISPLAY "Count up to what number?"
+               ACCEPT WS-STOP-VALUE
+               PERFORM SHOW-NUMBER WITH TEST BEFORE
+               UNTIL NumberValue = WS-STOP-VALUE
+            END-IF.
        STOP RUN.
 
        SHOW-NUMBER.
        ADD 1 TO NumberValue.
        DISPLAY NumberValue.
+
+       SHOW-NUMBER-DOWN.
+       DISPLAY NumberValue.
+       SUBTRACT 1 FROM NumberValue.
        END PROGRAM CHAPTER-43.
