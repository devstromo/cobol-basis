@@ -10,16 +10,32 @@
        77 NumberFour PIC 99 VALUE 3.
        77 ResultValueTwo PIC 9 VALUE ZEROS.
        77 ResultRemainderValue PIC 9 VALUE ZEROS.
+       01 WS-RECON-TOTAL PIC 9(9) VALUE ZEROS.
+       01 WS-RECON-HEADCOUNT PIC 9(9) VALUE ZEROS.
+       01 WS-RECON-SHARE PIC 9(9) VALUE ZEROS.
+       01 WS-RECON-REMAINDER PIC 9(9) VALUE ZEROS.
+       01 WS-RECONCILE-EVEN-FLAG PIC X.
+           88 WS-RECONCILES-EVENLY VALUE "Y".
        PROCEDURE DIVISION.
        CALCULATION-PROCEDURE.
-            COMPUTE ResultValue ROUNDED = NumberOne + NumberTwo.
+            CALL "ROUND-DIVIDE-CALC" USING NumberOne NumberTwo
+               ResultValue NumberThree NumberFour ResultValueTwo
+               ResultRemainderValue.
             DISPLAY ResultValue.
             ADD NumberOne TO NumberTwo GIVING ResultValue ROUNDED.
             DISPLAY ResultValue.
-            DIVIDE NumberThree BY NumberFour GIVING ResultValueTwo
-            REMAINDER ResultRemainderValue
             DISPLAY "The result for division is: " ResultValueTwo
             DISPLAY "The remainder for division is: "
             ResultRemainderValue
+            MOVE NumberThree TO WS-RECON-TOTAL
+            MOVE NumberFour TO WS-RECON-HEADCOUNT
+            CALL "RECONCILE-CHECK" USING WS-RECON-TOTAL
+                WS-RECON-HEADCOUNT WS-RECON-SHARE WS-RECON-REMAINDER
+                WS-RECONCILE-EVEN-FLAG
+            IF WS-RECONCILES-EVENLY
+                DISPLAY "Reconciliation check: divides evenly"
+            ELSE
+                DISPLAY "Reconciliation check: does not divide evenly"
+            END-IF
             STOP RUN.
        END PROGRAM CHAPTER-29.
