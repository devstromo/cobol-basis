@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
+       COPY DECIMAL-CONVENTION.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,6 +13,7 @@
            01 Numb2 PIC 999 VALUE 50.
            01 SumResult  PIC 999 VALUE 000.
            01 GreetingText PIC XXXX VALUE "Hi".
+           COPY MONEY-EDIT-COMMA.
 
        PROCEDURE DIVISION.
        ShowData.
@@ -21,7 +22,8 @@
           DISPLAY GreetingText.
       *> This PARAGRAPH calculate the Numb1 and Numb2 sum
        CalculateSum.
-          ADD Numb1 Numb2 GIVING SumResult.
-          DISPLAY "Sum: " SumResult.
+          CALL "SUM-CALC" USING Numb1 Numb2 SumResult.
+          MOVE SumResult TO WS-MONEY-EDIT.
+          DISPLAY "Sum: " WS-MONEY-EDIT.
        STOP RUN.
        END PROGRAM CHAPTER-10.
