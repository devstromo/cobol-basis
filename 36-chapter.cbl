@@ -8,40 +8,64 @@
            88 Option2 VALUE 2.
            88 Option3 VALUE 3.
            88 ExitProgram VALUE 4.
+       01 WS-ATTEMPT-COUNT PIC 99 VALUE ZERO.
+       01 WS-MAX-ATTEMPTS PIC 99 VALUE 3.
+       01 WS-OPTION-SWITCH PIC X VALUE "N".
+           88 WS-VALID-OPTION VALUE "Y".
+       01 WS-AUDIT-PROGRAM PIC X(10) VALUE "CHAPTER-36".
+       01 WS-AUDIT-OPTION PIC X(04).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Input a number between 1 to 3. Input 4, to exit"
-            " the program"
-            ACCEPT Option.
-            IF Option1 THEN
-               DISPLAY "Option 1 selected"
-               PERFORM Paragraph1
-            ELSE
-                IF Option2 THEN
-                   DISPLAY "Option 2 selected"
-                   PERFORM Paragraph2
-                ELSE
-                    IF Option3 THEN
-                       DISPLAY "Option 3 selected"
-                       PERFORM Paragraph3
-                    ELSE
-                         IF ExitProgram THEN
-                           DISPLAY "Exit"
-                           STOP RUN
-                        ELSE
-                             DISPLAY "Not valid option. Try again"
-                             PERFORM MAIN-PROCEDURE
-                        END-IF
-                    END-IF
-                END-IF
-            END-IF.
+            MOVE 0 TO RETURN-CODE.
+            PERFORM UNTIL ExitProgram
+               PERFORM GET-VALID-OPTION
+               IF NOT WS-VALID-OPTION THEN
+                  DISPLAY "Too many invalid attempts. Exiting."
+                  MOVE 4 TO Option
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE Option TO WS-AUDIT-OPTION
+                  CALL "MENU-AUDIT-LOG" USING WS-AUDIT-PROGRAM
+                     WS-AUDIT-OPTION
+                  IF Option1 THEN
+                     DISPLAY "Option 1 selected"
+                     PERFORM Paragraph1
+                  ELSE
+                      IF Option2 THEN
+                         DISPLAY "Option 2 selected"
+                         PERFORM Paragraph2
+                      ELSE
+                          IF Option3 THEN
+                             DISPLAY "Option 3 selected"
+                             PERFORM Paragraph3
+                          END-IF
+                      END-IF
+                  END-IF
+               END-IF
+            END-PERFORM.
+            DISPLAY "Exit".
+            STOP RUN.
+
+       GET-VALID-OPTION.
+            MOVE "N" TO WS-OPTION-SWITCH.
+            MOVE ZERO TO WS-ATTEMPT-COUNT.
+            PERFORM UNTIL WS-VALID-OPTION
+                    OR WS-ATTEMPT-COUNT NOT < WS-MAX-ATTEMPTS
+               DISPLAY "Input a number between 1 to 3. Input 4, to "
+               "exit the program"
+               ACCEPT Option
+               ADD 1 TO WS-ATTEMPT-COUNT
+               IF Option1 OR Option2 OR Option3 OR ExitProgram THEN
+                  SET WS-VALID-OPTION TO TRUE
+               ELSE
+                  DISPLAY "Not valid option. Try again"
+               END-IF
+            END-PERFORM.
+
            Paragraph1.
-               DISPLAY "Paragraph 1."
-               STOP RUN.
+               DISPLAY "Paragraph 1.".
            Paragraph2.
                DISPLAY "Paragraph 2.".
-           STOP RUN.
            Paragraph3.
                DISPLAY "Paragraph 3.".
-           STOP RUN.
        END PROGRAM CHAPTER-36.
