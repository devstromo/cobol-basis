@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL CUSTOMER-FILE
+               ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-REC.
+       WORKING-STORAGE SECTION.
+           01 WS-CUSTOMER-STATUS PIC XX VALUE "00".
+           01 WS-TRANS-CODE PIC X VALUE SPACE.
+              88 WS-ADD-TRANS    VALUE "A".
+              88 WS-CHANGE-TRANS VALUE "C".
+              88 WS-DELETE-TRANS VALUE "D".
+              88 WS-EXIT-TRANS   VALUE "X".
+           01 WS-VALID-SWITCH PIC X VALUE "Y".
+              88 WS-INPUT-VALID VALUE "Y".
+           01 WS-NEW-NAME       PIC X(15) VALUE SPACES.
+           01 WS-NEW-FIRST-LAST PIC X(30) VALUE SPACES.
+           01 WS-NEW-SECOND-LAST PIC X(30) VALUE SPACES.
+           01 WS-NEW-MOBILE-ONE  PIC X(9) VALUE SPACES.
+           01 WS-NEW-MOBILE-TWO  PIC X(9) VALUE SPACES.
+           01 WS-NEW-WORK-ONE    PIC X(9) VALUE SPACES.
+           01 WS-NEW-WORK-TWO    PIC X(9) VALUE SPACES.
+           01 WS-HAD-ISSUE-FLAG  PIC X VALUE "N".
+              88 WS-HAD-ISSUE VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O CUSTOMER-FILE.
+            IF WS-CUSTOMER-STATUS NOT = "00" AND WS-CUSTOMER-STATUS
+                  NOT = "05"
+               DISPLAY "Unable to open customer file, status "
+                  WS-CUSTOMER-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            IF NOT WS-HAD-ISSUE
+               PERFORM MAINTENANCE-LOOP UNTIL WS-EXIT-TRANS
+            END-IF.
+            CLOSE CUSTOMER-FILE.
+            IF WS-HAD-ISSUE
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+       MAINTENANCE-LOOP.
+            PERFORM SHOW-MENU.
+            IF NOT WS-EXIT-TRANS
+               PERFORM ACCEPT-CUSTOMER-DATA
+               PERFORM VALIDATE-CUSTOMER-DATA
+               IF WS-INPUT-VALID
+                  EVALUATE TRUE
+                     WHEN WS-ADD-TRANS
+                        PERFORM ADD-CUSTOMER
+                     WHEN WS-CHANGE-TRANS
+                        PERFORM CHANGE-CUSTOMER
+                     WHEN WS-DELETE-TRANS
+                        PERFORM DELETE-CUSTOMER
+                  END-EVALUATE
+               ELSE
+                  DISPLAY "Invalid customer data, transaction ignored."
+                  SET WS-HAD-ISSUE TO TRUE
+               END-IF
+            END-IF.
+
+       SHOW-MENU.
+            DISPLAY "Customer Maintenance - A)dd C)hange D)elete "
+               "X)it".
+            ACCEPT WS-TRANS-CODE.
+
+       ACCEPT-CUSTOMER-DATA.
+            MOVE SPACES TO CUSTOMER-RECORD.
+            MOVE SPACES TO WS-NEW-NAME WS-NEW-FIRST-LAST
+               WS-NEW-SECOND-LAST WS-NEW-MOBILE-ONE WS-NEW-MOBILE-TWO
+               WS-NEW-WORK-ONE WS-NEW-WORK-TWO.
+            DISPLAY "Customer number:".
+            ACCEPT CUSTOMER-NUMBER.
+            IF NOT WS-DELETE-TRANS
+               DISPLAY "Customer name:"
+               ACCEPT WS-NEW-NAME
+               DISPLAY "First lastname:"
+               ACCEPT WS-NEW-FIRST-LAST
+               DISPLAY "Second lastname:"
+               ACCEPT WS-NEW-SECOND-LAST
+               DISPLAY "Mobile phone (first):"
+               ACCEPT WS-NEW-MOBILE-ONE
+               DISPLAY "Mobile phone (second):"
+               ACCEPT WS-NEW-MOBILE-TWO
+               DISPLAY "Work phone (first):"
+               ACCEPT WS-NEW-WORK-ONE
+               DISPLAY "Work phone (second):"
+               ACCEPT WS-NEW-WORK-TWO
+            END-IF.
+
+       VALIDATE-CUSTOMER-DATA.
+            SET WS-INPUT-VALID TO TRUE.
+            IF CUSTOMER-NUMBER = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+            END-IF.
+            IF NOT WS-DELETE-TRANS
+               IF WS-NEW-NAME = SPACES
+                  MOVE "N" TO WS-VALID-SWITCH
+               END-IF
+            END-IF.
+
+       MOVE-NEW-DATA-TO-RECORD.
+            MOVE WS-NEW-NAME TO NameValue.
+            MOVE WS-NEW-FIRST-LAST TO FirstLastname.
+            MOVE WS-NEW-SECOND-LAST TO SecondLastname.
+            MOVE WS-NEW-MOBILE-ONE TO MobileOne.
+            MOVE WS-NEW-MOBILE-TWO TO MobileSecond.
+            MOVE WS-NEW-WORK-ONE TO WorkPhoneOne.
+            MOVE WS-NEW-WORK-TWO TO WorkPhoneSecond.
+
+       ADD-CUSTOMER.
+            PERFORM MOVE-NEW-DATA-TO-RECORD.
+            WRITE CUSTOMER-RECORD
+               INVALID KEY
+                  DISPLAY "Customer " CUSTOMER-NUMBER
+                     " already exists, status " WS-CUSTOMER-STATUS
+                  SET WS-HAD-ISSUE TO TRUE
+               NOT INVALID KEY
+                  DISPLAY "Customer " CUSTOMER-NUMBER " added."
+            END-WRITE.
+
+       CHANGE-CUSTOMER.
+            READ CUSTOMER-FILE
+               INVALID KEY
+                  DISPLAY "Customer " CUSTOMER-NUMBER
+                     " not found, status " WS-CUSTOMER-STATUS
+                  SET WS-HAD-ISSUE TO TRUE
+               NOT INVALID KEY
+                  PERFORM MOVE-NEW-DATA-TO-RECORD
+                  REWRITE CUSTOMER-RECORD
+                  DISPLAY "Customer " CUSTOMER-NUMBER " updated."
+            END-READ.
+
+       DELETE-CUSTOMER.
+            READ CUSTOMER-FILE
+               INVALID KEY
+                  DISPLAY "Customer " CUSTOMER-NUMBER
+                     " not found, status " WS-CUSTOMER-STATUS
+                  SET WS-HAD-ISSUE TO TRUE
+               NOT INVALID KEY
+                  DELETE CUSTOMER-FILE RECORD
+                  DISPLAY "Customer " CUSTOMER-NUMBER " deleted."
+            END-READ.
+       END PROGRAM CUSTOMER-MAINT.
