@@ -3,8 +3,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS Hexa IS "A" THRU "F", "0" THRU "9".
-           CLASS Decimal IS "0" THRU "9".
+           COPY HEXA-DECIMAL-CLASS.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
