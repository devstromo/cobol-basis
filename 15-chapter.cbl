@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-          DECIMAL-POINT IS COMMA.
+          COPY DECIMAL-CONVENTION.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -15,11 +15,13 @@
       *>  Result var
            01 ResultValue PIC S99V99 VALUE ZERO.
            01 ResultDivValue PIC 9V99 VALUE ZERO.
+           COPY MONEY-EDIT-COMMA.
        PROCEDURE DIVISION.
        SHOW-RESULT.
-            COMPUTE ResultValue = Numb1- Numb2.
-            DISPLAY ResultValue.
-            COMPUTE ResultDivValue = Numb3/Numb4.
+            CALL "SUBTRACT-DIVIDE-CALC" USING Numb1 Numb2 Numb3 Numb4
+               ResultValue ResultDivValue.
+            MOVE ResultValue TO WS-MONEY-EDIT.
+            DISPLAY WS-MONEY-EDIT.
             DISPLAY ResultDivValue.
             STOP RUN.
        END PROGRAM CHAPTER-15.
