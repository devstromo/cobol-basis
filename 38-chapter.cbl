@@ -4,20 +4,12 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77  NameValue PIC X(15) VALUE SPACES.
-       77  Lastname PIC X(35) VALUE SPACES.
+       77  Lastname PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        Saludo.
            DISPLAY "Hi".
-           PERFORM RequestName THRU RequestLastname.
+           CALL "NAME-CAPTURE" USING NameValue Lastname.
            DISPLAY "Hi " NameValue " " Lastname.
            STOP RUN.
-
-       RequestName.
-           DISPLAY "Can you say your name?".
-           ACCEPT NameValue.
-
-       RequestLastname.
-           DISPLAY "What is your lastname?".
-           ACCEPT Lastname.
        END PROGRAM CHAPTER-38.
