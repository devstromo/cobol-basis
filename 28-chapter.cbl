@@ -6,28 +6,16 @@
        77 NumberOne PIC 999 VALUE 200.
        77 NumberTwo PIC 999 VALUE 800.
        77 ResultValue PIC 999 VALUE ZEROS.
-       77 ResultValueTooBig PIC 99999 VALUE ZEROS.
+       77 WS-ANY-SIZE-ERROR PIC X VALUE "N".
+           88 WS-SIZE-ERROR-OCCURRED VALUE "Y".
        PROCEDURE DIVISION.
        CALCULATION-PROCEDURE.
-            COMPUTE ResultValue = NumberOne * NumberTwo
-              ON SIZE ERROR
-              COMPUTE ResultValueTooBig = NumberOne * NumberTwo
-              DISPLAY ResultValueTooBig
-              MOVE 200 TO ResultValue
-            END-COMPUTE.
-            DISPLAY ResultValue
-
-            ADD NumberOne TO NumberTwo GIVING ResultValue
-               ON SIZE ERROR
-               DISPLAY "Number too big"
-            END-ADD
-            DISPLAY ResultValue
-            SUBTRACT NumberOne FROM NumberTwo GIVING ResultValue
-               ON SIZE ERROR
-                DISPLAY "Number too big"
-               NOT ON SIZE ERROR
-                DISPLAY ResultValue
-            END-SUBTRACT.
-
+            CALL "OVERFLOW-CALC" USING NumberOne NumberTwo
+               ResultValue WS-ANY-SIZE-ERROR.
+            IF WS-SIZE-ERROR-OCCURRED
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
             STOP RUN.
        END PROGRAM CHAPTER-28.
