@@ -8,11 +8,15 @@
 
           01 Result PIC 99 VALUE ZERO.
           01 DivResult PIC 99 VALUE ZERO.
+          01 DivRemainder PIC 99 VALUE ZERO.
+          COPY MONEY-EDIT.
        PROCEDURE DIVISION.
           CalculateAndShow.
-             COMPUTE Result = Numb1 + Numb2.
-             DISPLAY "The Result is " Result ".".
-             COMPUTE DivResult = Numb1 / Numb2.
+             CALL "ADD-DIVIDE-CALC" USING Numb1 Numb2 Result
+                DivResult DivRemainder.
+             MOVE Result TO WS-MONEY-EDIT.
+             DISPLAY "The Result is " WS-MONEY-EDIT ".".
              DISPLAY "The Div Result is " DivResult ".".
+             DISPLAY "The Div Remainder is " DivRemainder ".".
             STOP RUN.
        END PROGRAM CHAPTER-14.
