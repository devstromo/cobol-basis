@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELIGIBILITY-CHECK.
+      *> Combines the age-bracket classification (AGE-BRACKET.cpy)
+      *> and the range-bucket classification (BUCKET-CLASSIFY) into a
+      *> single benefits-enrollment eligibility code, so a caller like
+      *> CHAPTER-27 doesn't have to run both classifications and
+      *> cross-reference them by hand. LK-ELIGIBILITY-CODE is:
+      *>    0 - not eligible (tenure/range falls in no bucket)
+      *>    1 - fully eligible
+      *>    2 - conditionally eligible (waiting period applies)
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BUCKET-RESULT PIC 9.
+       LINKAGE SECTION.
+       01 Age PIC 999.
+           COPY AGE-BRACKET.
+       01 LK-RANGE-VALUE    PIC 9(6).
+       01 LK-BUCKET-LOW-1   PIC 9(6).
+       01 LK-BUCKET-HIGH-1  PIC 9(6).
+       01 LK-BUCKET-LOW-2   PIC 9(6).
+       01 LK-BUCKET-HIGH-2  PIC 9(6).
+       01 LK-BUCKET-LOW-3   PIC 9(6).
+       01 LK-BUCKET-HIGH-3  PIC 9(6).
+       01 LK-ELIGIBILITY-CODE PIC 9.
+       PROCEDURE DIVISION USING Age LK-RANGE-VALUE
+               LK-BUCKET-LOW-1 LK-BUCKET-HIGH-1
+               LK-BUCKET-LOW-2 LK-BUCKET-HIGH-2
+               LK-BUCKET-LOW-3 LK-BUCKET-HIGH-3
+               LK-ELIGIBILITY-CODE.
+       CHECK-ELIGIBILITY.
+            CALL "BUCKET-CLASSIFY" USING LK-RANGE-VALUE
+                LK-BUCKET-LOW-1 LK-BUCKET-HIGH-1
+                LK-BUCKET-LOW-2 LK-BUCKET-HIGH-2
+                LK-BUCKET-LOW-3 LK-BUCKET-HIGH-3
+                WS-BUCKET-RESULT.
+            EVALUATE TRUE
+               WHEN WS-BUCKET-RESULT = 0
+                  MOVE 0 TO LK-ELIGIBILITY-CODE
+               WHEN Elder
+                  MOVE 1 TO LK-ELIGIBILITY-CODE
+               WHEN Adult AND WS-BUCKET-RESULT NOT = 1
+                  MOVE 1 TO LK-ELIGIBILITY-CODE
+               WHEN Adult AND WS-BUCKET-RESULT = 1
+                  MOVE 2 TO LK-ELIGIBILITY-CODE
+               WHEN Young
+                  MOVE 2 TO LK-ELIGIBILITY-CODE
+               WHEN OTHER
+                  MOVE 0 TO LK-ELIGIBILITY-CODE
+            END-EVALUATE.
+            GOBACK.
+       END PROGRAM ELIGIBILITY-CHECK.
