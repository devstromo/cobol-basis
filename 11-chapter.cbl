@@ -12,21 +12,35 @@
            01 Numb1 PIC 99 VALUE 15.
            01 Numb2 PIC 99 VALUE 50.
            01 SumResult  PIC 99 VALUE 000.
-           01 Numb3 PIC 9(29) VALUE "This should be a number".
+           01 Numb3 PIC 9(29) VALUE ZERO.
            01 ResultValue PIC 99 VALUE 0.
            01 NumberZero PIC 9 VALUE ZERO.
       *>   CONSTANT is available only in recent COBOL versions>=2002
       *> 01 HUNDRED-CONST CONSTANT AS 100.
+           01 WS-TRANSACTION-AMOUNTS.
+               05 FILLER PIC 9(7) VALUE 0015000.
+               05 FILLER PIC 9(7) VALUE 0027500.
+               05 FILLER PIC 9(7) VALUE 0009999.
+               05 FILLER PIC 9(7) VALUE 0123456.
+               05 FILLER PIC 9(7) VALUE 0000001.
+           01 WS-TRANSACTION-TABLE REDEFINES WS-TRANSACTION-AMOUNTS.
+               05 WS-TRANSACTION-AMOUNT PIC 9(7) OCCURS 5 TIMES.
+           01 WS-TRANSACTION-INDEX PIC 9 VALUE ZERO.
 
        PROCEDURE DIVISION.
       *> This PARAGRAPH calculate the Numb1 and Numb2 sum
        CalculateSum.
           ADD Numb1 Numb2 GIVING SumResult.
           DISPLAY "Sum: " SumResult.
+       AccumulateTransactions.
+      *> Numb3 accumulates a day's transaction totals
+          MOVE ZERO TO Numb3.
+          PERFORM VARYING WS-TRANSACTION-INDEX FROM 1 BY 1
+              UNTIL WS-TRANSACTION-INDEX > 5
+             ADD WS-TRANSACTION-AMOUNT(WS-TRANSACTION-INDEX) TO Numb3
+          END-PERFORM.
        DisplayResults.
           DISPLAY Numb3.
-      *>     COMPUTE ResultValue = Numb1 + Numb3.
-      *>     DISPLAY ResultValue.
       *>     DISPLAY HUNDRED-CONST.
            DISPLAY NumberZero.
        STOP RUN.
