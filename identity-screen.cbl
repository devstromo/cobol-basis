@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDENTITY-SCREEN.
+      *> BMS-style (map-style) data entry transaction for the name/
+      *> lastname/age/password identity data CHAPTER-17/18/38 used to
+      *> collect one bare ACCEPT at a time. Lays the fields out on one
+      *> screen so an operator entering dozens of records a day can
+      *> see the whole map instead of a scrolling console, and keeps
+      *> the same bounded-retry validation CHAPTER-17/18/38 already
+      *> used (re-displays the whole map on any invalid field).
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VALID-SWITCH PIC X VALUE "Y".
+          88 WS-DATA-VALID VALUE "Y".
+       LINKAGE SECTION.
+       01 LK-NAME-VALUE     PIC X(15).
+       01 LK-LASTNAME-VALUE PIC X(30).
+       01 LK-AGE-VALUE      PIC X(3).
+       01 LK-PASSWORD-VALUE PIC X(15).
+       SCREEN SECTION.
+       01 SCR-IDENTITY-MAP.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Identity Data Entry".
+           05 LINE 3 COLUMN 1 VALUE "Name      :".
+           05 LINE 3 COLUMN 13 PIC X(15) USING LK-NAME-VALUE.
+           05 LINE 4 COLUMN 1 VALUE "Lastname  :".
+           05 LINE 4 COLUMN 13 PIC X(30) USING LK-LASTNAME-VALUE.
+           05 LINE 5 COLUMN 1 VALUE "Age       :".
+           05 LINE 5 COLUMN 13 PIC X(3) USING LK-AGE-VALUE.
+           05 LINE 6 COLUMN 1 VALUE "Password  :".
+           05 LINE 6 COLUMN 13 PIC X(15) USING LK-PASSWORD-VALUE
+              SECURE.
+       PROCEDURE DIVISION USING LK-NAME-VALUE LK-LASTNAME-VALUE
+               LK-AGE-VALUE LK-PASSWORD-VALUE.
+       CAPTURE-IDENTITY-SCREEN.
+            MOVE "N" TO WS-VALID-SWITCH.
+            PERFORM UNTIL WS-DATA-VALID
+               MOVE "Y" TO WS-VALID-SWITCH
+               DISPLAY SCR-IDENTITY-MAP
+               ACCEPT SCR-IDENTITY-MAP
+               PERFORM VALIDATE-SCR-NAME
+               PERFORM VALIDATE-SCR-LASTNAME
+               PERFORM VALIDATE-SCR-AGE
+               PERFORM VALIDATE-SCR-PASSWORD
+            END-PERFORM.
+            GOBACK.
+
+           COPY VALIDATE-ALPHA-FIELD REPLACING
+              ==PARA-NAME== BY ==VALIDATE-SCR-NAME==
+              ==FLD-NAME==  BY ==LK-NAME-VALUE==
+              ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+
+           COPY VALIDATE-ALPHA-FIELD REPLACING
+              ==PARA-NAME== BY ==VALIDATE-SCR-LASTNAME==
+              ==FLD-NAME==  BY ==LK-LASTNAME-VALUE==
+              ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+
+           COPY VALIDATE-AGE-FIELD REPLACING
+              ==PARA-NAME== BY ==VALIDATE-SCR-AGE==
+              ==FLD-NAME==  BY ==LK-AGE-VALUE==
+              ==VALID-FLAG== BY ==WS-VALID-SWITCH==.
+
+       VALIDATE-SCR-PASSWORD.
+            IF LK-PASSWORD-VALUE = SPACES
+               DISPLAY "Password cannot be blank."
+               MOVE "N" TO WS-VALID-SWITCH
+            END-IF.
+       END PROGRAM IDENTITY-SCREEN.
