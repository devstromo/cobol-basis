@@ -1,19 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAPTER-18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL IDENTITY-FILE
+               ASSIGN TO "identity.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDENTITY-USER-ID
+               FILE STATUS IS WS-IDENTITY-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  IDENTITY-FILE.
+           COPY IDENTITY-REC.
        WORKING-STORAGE SECTION.
       *>  Vars definition
-           01 FirstName PIC X(16) VALUE SPACES.
-           01 LastName PIC X(32) VALUE SPACES.
+           01 UserID PIC X(6) VALUE SPACES.
+           01 WS-IDENTITY-STATUS PIC XX VALUE "00".
+           01 FirstName PIC X(15) VALUE SPACES.
+           01 LastName PIC X(30) VALUE SPACES.
            01 Age PIC X(3) VALUE SPACES.
            01 NumberValue PIC 9(16) VALUE ZEROS.
            01 RestulValue PIC 9(16) VALUE ZEROS.
            01 SmallValue1 PIC 9(5) VALUE ZERO.
-           01 Password PIC X(15) VALUE SPACES.
+           01 UserPassword PIC X(15) VALUE SPACES.
+           01 UserPasswordHash PIC 9(10) VALUE ZEROS.
+           01 WS-HASH-INDEX PIC 99 VALUE ZEROS.
+           01 WS-CHAR-VALUE PIC 999 VALUE ZEROS.
+           01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+              88 WS-HAD-ISSUE VALUE "Y".
        PROCEDURE DIVISION.
 
        WorkWithValues.
+           OPEN I-O IDENTITY-FILE.
+           IF WS-IDENTITY-STATUS NOT = "00" AND WS-IDENTITY-STATUS
+                 NOT = "05"
+              DISPLAY "Unable to open identity file, status "
+                 WS-IDENTITY-STATUS
+              SET WS-HAD-ISSUE TO TRUE
+           ELSE
+              PERFORM CAPTURE-IDENTITY
       *>      DISPLAY FirstName.
       *>      MOVE "Jorge" to FirstName.
       *>      DISPLAY FirstName.
@@ -22,27 +48,72 @@
       *>      DISPLAY NumberValue.
       *>      MOVE "Gorge" to NumberValue.
       *>      DISPLAY NumberValue.
-           DISPLAY NumberValue.
-           MOVE 100 TO NumberValue.
-           DISPLAY NumberValue.
-           MOVE 200 TO NumberValue.
-           DISPLAY NumberValue.
+              DISPLAY NumberValue
+              MOVE 100 TO NumberValue
+              DISPLAY NumberValue
+              MOVE 200 TO NumberValue
+              DISPLAY NumberValue
 
-           MOVE "100" TO NumberValue.
-           DISPLAY NumberValue.
-           ADD 100 TO NumberValue.
-           DISPLAY NumberValue.
+              MOVE "100" TO NumberValue
+              DISPLAY NumberValue
+              ADD 100 TO NumberValue
+              DISPLAY NumberValue
 
-           MOVE "102035" TO SmallValue1.
-           DISPLAY SmallValue1.
+              MOVE "102035" TO SmallValue1
+              DISPLAY SmallValue1
 
-           MOVE ZEROS TO SmallValue1.
-           DISPLAY SmallValue1.
+              MOVE ZEROS TO SmallValue1
+              DISPLAY SmallValue1
 
-           MOVE SPACES TO FirstName.
-           DISPLAY FirstName.
+              MOVE SPACES TO FirstName
+              DISPLAY FirstName
 
-           MOVE ALL "*" TO Password.
-           DISPLAY Password.
+              PERFORM HASH-PASSWORD
+              MOVE ALL "*" TO UserPassword
+              DISPLAY "Password hash: " UserPasswordHash
+              PERFORM SAVE-IDENTITY
+              CLOSE IDENTITY-FILE
+           END-IF.
+           IF WS-HAD-ISSUE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
             STOP RUN.
+
+       SAVE-IDENTITY.
+           MOVE UserID TO IDENTITY-USER-ID.
+           MOVE FirstName TO IDENTITY-FIRST-NAME.
+           MOVE LastName TO IDENTITY-LAST-NAME.
+           MOVE Age TO IDENTITY-AGE.
+           MOVE UserPasswordHash TO IDENTITY-PASSWORD-HASH.
+           WRITE IDENTITY-RECORD
+              INVALID KEY
+                 DISPLAY "User ID " UserID
+                    " already on file, status " WS-IDENTITY-STATUS
+                 MOVE 8 TO RETURN-CODE
+              NOT INVALID KEY
+                 DISPLAY "Identity for " UserID " saved."
+                 MOVE 0 TO RETURN-CODE
+           END-WRITE.
+
+      *> Simple polynomial rolling hash so the plaintext password
+      *> never needs to be stored or displayed.
+       HASH-PASSWORD.
+           MOVE ZEROS TO UserPasswordHash.
+           PERFORM VARYING WS-HASH-INDEX FROM 1 BY 1
+                   UNTIL WS-HASH-INDEX > LENGTH OF UserPassword
+              MOVE FUNCTION ORD(UserPassword(WS-HASH-INDEX:1))
+                 TO WS-CHAR-VALUE
+              COMPUTE UserPasswordHash =
+                 FUNCTION MOD(UserPasswordHash * 31 + WS-CHAR-VALUE,
+                    9999999999)
+           END-PERFORM.
+
+       CAPTURE-IDENTITY.
+           DISPLAY "Input your user ID:".
+           ACCEPT UserID.
+           CALL "IDENTITY-SCREEN" USING FirstName LastName Age
+              UserPassword.
+           DISPLAY "First name: " FirstName.
+           DISPLAY "Last name: " LastName.
+           DISPLAY "Age: " Age.
        END PROGRAM CHAPTER-18.
