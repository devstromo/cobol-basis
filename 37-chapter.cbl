@@ -1,7 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAPTER-37.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL CALC-LOG
+               ASSIGN TO "calc.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-LOG.
+       01  CALC-LOG-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
        01 OptionsValues PIC 9 VALUE ZERO.
            88 AddOp VALUE 1.
@@ -10,11 +19,49 @@
            88 DivOp VALUE 4.
            88 ExitOp VALUE 5.
 
-       77 NumberOne PIC 999 VALUES ZEROS.
-       77 NumberTwo PIC 999 VALUES ZEROS.
+       77 NumberOne PIC S9(6)V99 VALUES ZEROS.
+       77 NumberTwo PIC S9(6)V99 VALUES ZEROS.
 
-       77 ResultValue PIC 9(6) VALUE ZEROS.
+       77 ResultValue PIC S9(6)V99 VALUE ZEROS.
+       77 WS-VALID-NUMBER PIC X VALUE "N".
+           88 WS-NUMBER-IS-VALID VALUE "Y".
+       77 WS-MEMORY-VALUE PIC S9(6)V99 VALUE ZEROS.
+       77 WS-MEMORY-SWITCH PIC X VALUE "N".
+           88 WS-MEMORY-AVAILABLE VALUE "Y".
+       77 WS-USE-MEMORY PIC X VALUE "N".
+           88 WS-USE-MEMORY-YES VALUE "Y".
+       01 WS-OPERATION-NAME PIC X(8) VALUE SPACES.
+       77 WS-AUDIT-PROGRAM PIC X(10) VALUE "CHAPTER-37".
+       77 WS-AUDIT-OPTION PIC X(04).
+       77 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
+       77 WS-CALC-LOG-STATUS PIC XX VALUE "00".
+       01 WS-TIMESTAMP.
+           05 WS-TS-YEAR  PIC 9(4).
+           05 WS-TS-MONTH PIC 9(2).
+           05 WS-TS-DAY   PIC 9(2).
+           05 WS-TS-HOUR  PIC 9(2).
+           05 WS-TS-MIN   PIC 9(2).
+           05 WS-TS-SEC   PIC 9(2).
+           05 FILLER      PIC X(9).
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN EXTEND CALC-LOG.
+            IF WS-CALC-LOG-STATUS NOT = "00" AND WS-CALC-LOG-STATUS
+                  NOT = "05"
+               DISPLAY "Unable to open calc.log, status "
+                  WS-CALC-LOG-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            PERFORM INPUT-DATA UNTIL ExitOp.
+            CLOSE CALC-LOG.
+            IF WS-HAD-ISSUE
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
        INPUT-DATA.
             DISPLAY "Select an option"
             DISPLAY "1 - Add (+)"
@@ -23,40 +70,99 @@
             DISPLAY "4 - Division"
             DISPLAY "5 - Exit"
             ACCEPT OptionsValues.
+            MOVE OptionsValues TO WS-AUDIT-OPTION.
+            CALL "MENU-AUDIT-LOG" USING WS-AUDIT-PROGRAM
+               WS-AUDIT-OPTION.
 
+            EVALUATE TRUE
+               WHEN AddOp
+                  PERFORM Suma
+               WHEN SubOp
+                  PERFORM Resta
+               WHEN MultOp
+                  PERFORM Multiplicacion
+               WHEN DivOp
+                  PERFORM Dividiendo
+               WHEN ExitOp
+                  DISPLAY "Goodbye."
+               WHEN OTHER
+                  DISPLAY "Not a valid option."
+                  SET WS-HAD-ISSUE TO TRUE
+            END-EVALUATE.
 
-            Suma.
-               DISPLAY "ADD OPERATION".
-               PERFORM RequestNumbers.
-               ADD NumberOne TO NumberTwo GIVING ResultValue.
-               DISPLAY "ADD result: " ResultValue "."
-               PERFORM INPUT-DATA.
-
-           Resta.
-               DISPLAY "SUBTRACT OPERATION".
-               PERFORM RequestNumbers.
-               SUBTRACT NumberOne FROM NumberTwo GIVING ResultValue.
-               DISPLAY "SUBTRACT result: " ResultValue "."
-               PERFORM INPUT-DATA.
-
-           Multiplicacion.
-               DISPLAY "Has elegido Multiplicación".
-               PERFORM RequestNumbers.
-               MULTIPLY NumberOne BY NumberTwo GIVING ResultValue.
-               DISPLAY "MULTIPLY : " ResultValue"."
-               PERFORM INPUT-DATA.
-
-           Dividiendo.
-               DISPLAY "DIVIDE OPERATION".
-               PERFORM RequestNumbers.
-               DIVIDE NumberOne BY NumberTwo GIVING ResultValue.
-               DISPLAY "DIVIDE result: " ResultValue "."
-               PERFORM INPUT-DATA.
-
-           RequestNumbers.
-               DISPLAY "Please, input first number".
-               ACCEPT NumberOne.
-               DISPLAY "Please, input second number".
-               ACCEPT NumberTwo.
-            STOP RUN.
+       Suma.
+            DISPLAY "ADD OPERATION".
+            PERFORM RequestNumbers.
+            ADD NumberOne TO NumberTwo GIVING ResultValue.
+            DISPLAY "ADD result: " ResultValue "."
+            MOVE "ADD" TO WS-OPERATION-NAME.
+            PERFORM LOG-CALCULATION.
+
+       Resta.
+            DISPLAY "SUBTRACT OPERATION".
+            PERFORM RequestNumbers.
+            SUBTRACT NumberOne FROM NumberTwo GIVING ResultValue.
+            DISPLAY "SUBTRACT result: " ResultValue "."
+            MOVE "SUBTRACT" TO WS-OPERATION-NAME.
+            PERFORM LOG-CALCULATION.
+
+       Multiplicacion.
+            DISPLAY "Has elegido Multiplicación".
+            PERFORM RequestNumbers.
+            MULTIPLY NumberOne BY NumberTwo GIVING ResultValue.
+            DISPLAY "MULTIPLY : " ResultValue "."
+            MOVE "MULTIPLY" TO WS-OPERATION-NAME.
+            PERFORM LOG-CALCULATION.
+
+       Dividiendo.
+            DISPLAY "DIVIDE OPERATION".
+            PERFORM RequestNumbers.
+            DIVIDE NumberOne BY NumberTwo GIVING ResultValue.
+            DISPLAY "DIVIDE result: " ResultValue "."
+            MOVE "DIVIDE" TO WS-OPERATION-NAME.
+            PERFORM LOG-CALCULATION.
+
+       RequestNumbers.
+            MOVE "N" TO WS-USE-MEMORY.
+            IF WS-MEMORY-AVAILABLE
+               DISPLAY "Use previous result as first number? (Y/N)"
+               ACCEPT WS-USE-MEMORY
+            END-IF.
+            IF WS-USE-MEMORY-YES
+               MOVE WS-MEMORY-VALUE TO NumberOne
+            ELSE
+               MOVE "N" TO WS-VALID-NUMBER
+               PERFORM UNTIL WS-NUMBER-IS-VALID
+                  DISPLAY "Please, input first number"
+                  ACCEPT NumberOne
+                  IF NumberOne IS NUMERIC
+                     MOVE "Y" TO WS-VALID-NUMBER
+                  ELSE
+                     DISPLAY "Invalid number, please try again."
+                     SET WS-HAD-ISSUE TO TRUE
+                  END-IF
+               END-PERFORM
+            END-IF.
+            MOVE "N" TO WS-VALID-NUMBER.
+            PERFORM UNTIL WS-NUMBER-IS-VALID
+               DISPLAY "Please, input second number"
+               ACCEPT NumberTwo
+               IF NumberTwo IS NUMERIC
+                  MOVE "Y" TO WS-VALID-NUMBER
+               ELSE
+                  DISPLAY "Invalid number, please try again."
+                  SET WS-HAD-ISSUE TO TRUE
+               END-IF
+            END-PERFORM.
+
+       LOG-CALCULATION.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            STRING WS-TS-YEAR "-" WS-TS-MONTH "-" WS-TS-DAY " "
+               WS-TS-HOUR ":" WS-TS-MIN ":" WS-TS-SEC " "
+               WS-OPERATION-NAME " " NumberOne " " NumberTwo
+               " = " ResultValue
+               DELIMITED BY SIZE INTO CALC-LOG-RECORD.
+            WRITE CALC-LOG-RECORD.
+            MOVE ResultValue TO WS-MEMORY-VALUE.
+            SET WS-MEMORY-AVAILABLE TO TRUE.
        END PROGRAM CHAPTER-37.
