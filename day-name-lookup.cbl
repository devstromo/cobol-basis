@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY-NAME-LOOKUP.
+      *> Table-driven day-name lookup: given a 1-7 day number, returns
+      *> its name so callers don't have to copy a Monday..Sunday
+      *> IF/EVALUATE cascade just to get a day name for a header or
+      *> a message.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DAY-NAMES.
+           05 FILLER PIC X(9) VALUE "MONDAY".
+           05 FILLER PIC X(9) VALUE "TUESDAY".
+           05 FILLER PIC X(9) VALUE "WEDNESDAY".
+           05 FILLER PIC X(9) VALUE "THURSDAY".
+           05 FILLER PIC X(9) VALUE "FRIDAY".
+           05 FILLER PIC X(9) VALUE "SATURDAY".
+           05 FILLER PIC X(9) VALUE "SUNDAY".
+       01 WS-DAY-NAMES-TABLE REDEFINES WS-DAY-NAMES.
+           05 WS-DAY-NAME-ENTRY PIC X(9) OCCURS 7 TIMES.
+       LINKAGE SECTION.
+       01 LK-DAY-NUMBER PIC 9.
+       01 LK-DAY-NAME   PIC X(9).
+       PROCEDURE DIVISION USING LK-DAY-NUMBER LK-DAY-NAME.
+       LOOKUP-DAY-NAME.
+            IF LK-DAY-NUMBER >= 1 AND LK-DAY-NUMBER <= 7
+                MOVE WS-DAY-NAME-ENTRY(LK-DAY-NUMBER) TO LK-DAY-NAME
+            ELSE
+                MOVE "INVALID" TO LK-DAY-NAME
+            END-IF.
+            GOBACK.
+       END PROGRAM DAY-NAME-LOOKUP.
