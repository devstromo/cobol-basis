@@ -0,0 +1,90 @@
+      *> Data-quality scan built on 21-chapter.cbl's CLASS
+      *> definitions. Reads an arbitrary input file field-by-field
+      *> and writes a reject report for any row whose value falls
+      *> outside every expected character class, so incoming extract
+      *> files get a real gatekeeper instead of no validation at all.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUALITY-SCAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY CLASS21-DEFS.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL QUALITY-INPUT-FILE
+               ASSIGN TO "quality-input.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+               SELECT QUALITY-REJECT-FILE
+               ASSIGN TO "quality-reject.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUALITY-INPUT-FILE.
+           COPY QUALITY-SCAN-REC.
+       FD  QUALITY-REJECT-FILE.
+       01  QUALITY-REJECT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-ACCEPT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-HAD-ISSUE-FLAG PIC X VALUE "N".
+           88 WS-HAD-ISSUE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT QUALITY-INPUT-FILE.
+            IF WS-INPUT-FILE-STATUS NOT = "00" AND
+                  WS-INPUT-FILE-STATUS NOT = "05"
+               DISPLAY "Unable to open quality-input.dat, status "
+                  WS-INPUT-FILE-STATUS
+               SET WS-HAD-ISSUE TO TRUE
+            END-IF.
+            OPEN OUTPUT QUALITY-REJECT-FILE.
+            PERFORM READ-INPUT-FILE.
+            PERFORM UNTIL WS-EOF
+               PERFORM SCAN-FIELD
+               PERFORM READ-INPUT-FILE
+            END-PERFORM.
+            CLOSE QUALITY-INPUT-FILE.
+            CLOSE QUALITY-REJECT-FILE.
+            PERFORM SHOW-REPORT.
+            IF WS-HAD-ISSUE
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               IF WS-REJECT-COUNT > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+            STOP RUN.
+
+       READ-INPUT-FILE.
+            READ QUALITY-INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+            END-READ.
+
+       SCAN-FIELD.
+            ADD 1 TO WS-TOTAL-COUNT.
+            IF QS-REC-FIELD IS NUMERIC
+                  OR QS-REC-FIELD IS ALPHABETIC
+                  OR QS-REC-FIELD IS MULTI-RANGE
+                  OR QS-REC-FIELD IS IS-BLANK
+               ADD 1 TO WS-ACCEPT-COUNT
+            ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               STRING QS-REC-ID " unexpected character class: "
+                  QS-REC-FIELD
+                  DELIMITED BY SIZE INTO QUALITY-REJECT-RECORD
+               WRITE QUALITY-REJECT-RECORD
+            END-IF.
+
+       SHOW-REPORT.
+            DISPLAY "Data Quality Scan Report".
+            DISPLAY "Rows read    : " WS-TOTAL-COUNT.
+            DISPLAY "Rows accepted: " WS-ACCEPT-COUNT.
+            DISPLAY "Rows rejected: " WS-REJECT-COUNT.
+       END PROGRAM QUALITY-SCAN.
