@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUCKET-CLASSIFY.
+      *> Reusable range-bucketing routine: classifies LK-VALUE into
+      *> bucket 1, 2 or 3 given each bucket's low/high boundary, or
+      *> 0 when it falls in none of them. Callers pass the boundaries
+      *> so no single program owns a fixed set of ranges.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-VALUE          PIC 9(6).
+       01 LK-LOW-1          PIC 9(6).
+       01 LK-HIGH-1         PIC 9(6).
+       01 LK-LOW-2          PIC 9(6).
+       01 LK-HIGH-2         PIC 9(6).
+       01 LK-LOW-3          PIC 9(6).
+       01 LK-HIGH-3         PIC 9(6).
+       01 LK-BUCKET-RESULT  PIC 9.
+       PROCEDURE DIVISION USING LK-VALUE LK-LOW-1 LK-HIGH-1
+               LK-LOW-2 LK-HIGH-2 LK-LOW-3 LK-HIGH-3
+               LK-BUCKET-RESULT.
+       CLASSIFY-VALUE.
+            EVALUATE TRUE
+               WHEN LK-VALUE >= LK-LOW-1 AND LK-VALUE <= LK-HIGH-1
+                  MOVE 1 TO LK-BUCKET-RESULT
+               WHEN LK-VALUE >= LK-LOW-2 AND LK-VALUE <= LK-HIGH-2
+                  MOVE 2 TO LK-BUCKET-RESULT
+               WHEN LK-VALUE >= LK-LOW-3 AND LK-VALUE <= LK-HIGH-3
+                  MOVE 3 TO LK-BUCKET-RESULT
+               WHEN OTHER
+                  MOVE 0 TO LK-BUCKET-RESULT
+            END-EVALUATE.
+            GOBACK.
+       END PROGRAM BUCKET-CLASSIFY.
