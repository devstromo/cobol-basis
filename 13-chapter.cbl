@@ -10,10 +10,13 @@
            01 NegativeDecimalNumberValue PIC S99V99 VALUE -81.45.
            01 LongNumberValue PIC 9(15) VALUE 12232333.
            01 LongDecimalNumberValue PIC 9(8)V99 VALUE 12232333.23.
+           COPY MONEY-EDIT.
        PROCEDURE DIVISION.
        SHOW-VALUE.
             DISPLAY NumberValue
             DISPLAY DecimalNumberValue
+            MOVE DecimalNumberValue TO WS-MONEY-EDIT
+            DISPLAY WS-MONEY-EDIT
             DISPLAY DecimalNumberValue2
             DISPLAY NegativeNumberValue
             DISPLAY NegativeDecimalNumberValue
