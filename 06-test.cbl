@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
+             COPY DECIMAL-CONVENTION.
              SYMBOLIC CHARACTERS ESPACIO IS 33.
              SYMBOLIC CHARACTERS LEFT-ANGLE IS 175.
              SYMBOLIC CHARACTERS RIGHT-ANGLE IS 176.
@@ -17,14 +17,113 @@
            FILE-CONTROL.
                SELECT OPTIONAL EMPLOYEE-FILE
                ASSIGN TO "employee.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+               SELECT EMPLOYEE-REPORT
+               ASSIGN TO "employee.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SORT-WORK-FILE
+               ASSIGN TO "employee.srt".
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPLOYEE-REC.
+       FD  EMPLOYEE-REPORT.
+       01  EMPLOYEE-REPORT-RECORD PIC X(80).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-EMPLOYEE-ID       PIC X(6).
+           05 SW-NAME-VALUE        PIC X(15).
+           05 SW-FIRST-LASTNAME    PIC X(30).
+           05 SW-SECOND-LASTNAME   PIC X(30).
+           05 FILLER               PIC X(64).
        WORKING-STORAGE SECTION.
+           01 WS-EMPLOYEE-STATUS PIC XX VALUE "00".
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+              88 WS-EOF VALUE "Y".
+           01 WS-REPORT-LINE PIC X(80).
+           01 WS-LINE-COUNT PIC 99 VALUE ZERO.
+           01 WS-LINES-PER-PAGE PIC 99 VALUE 20.
+           01 WS-PAGE-COUNT PIC 99 VALUE ZERO.
+           01 WS-RUN-DATE.
+              05 WS-RUN-DATE-YEAR  PIC 9(4).
+              05 WS-RUN-DATE-MONTH PIC 9(2).
+              05 WS-RUN-DATE-DAY   PIC 9(2).
+              05 FILLER            PIC X(13).
+           01 WS-RUN-DATE-DISPLAY PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY ESPACIO LEFT-ANGLE ESPACIO RIGHT-ANGLE.
             DISPLAY "Number sign " NUMBER-SIGN
             DISPLAY "Cobol course fácil"
+            MOVE 0 TO RETURN-CODE.
+            PERFORM LIST-EMPLOYEES.
             STOP RUN.
+
+       LIST-EMPLOYEES.
+            OPEN INPUT EMPLOYEE-FILE.
+            IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "Unable to open employee file, status "
+                  WS-EMPLOYEE-STATUS
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE EMPLOYEE-FILE
+               MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+               STRING WS-RUN-DATE-YEAR "-" WS-RUN-DATE-MONTH "-"
+                  WS-RUN-DATE-DAY
+                  DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+               OPEN OUTPUT EMPLOYEE-REPORT
+               PERFORM WRITE-PAGE-HEADER
+               SORT SORT-WORK-FILE
+                  ON ASCENDING KEY SW-FIRST-LASTNAME SW-SECOND-LASTNAME
+                  USING EMPLOYEE-FILE
+                  OUTPUT PROCEDURE IS WRITE-SORTED-REPORT
+               CLOSE EMPLOYEE-REPORT
+            END-IF.
+
+       WRITE-SORTED-REPORT.
+            PERFORM RETURN-SORTED-RECORD.
+            PERFORM UNTIL WS-EOF
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM RETURN-SORTED-RECORD
+            END-PERFORM.
+
+       RETURN-SORTED-RECORD.
+            RETURN SORT-WORK-FILE INTO EMPLOYEE-RECORD
+               AT END SET WS-EOF TO TRUE
+            END-RETURN.
+
+       WRITE-PAGE-HEADER.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE ZERO TO WS-LINE-COUNT.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING "Employee Roster" "   Run Date: " WS-RUN-DATE-DISPLAY
+               "   Page " WS-PAGE-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+            WRITE EMPLOYEE-REPORT-RECORD FROM WS-REPORT-LINE
+               AFTER ADVANCING PAGE.
+            MOVE SPACES TO WS-REPORT-LINE.
+            WRITE EMPLOYEE-REPORT-RECORD FROM WS-REPORT-LINE.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING "Employee ID  Surname, First Name        "
+               "Department           Hire Date"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+            WRITE EMPLOYEE-REPORT-RECORD FROM WS-REPORT-LINE.
+            MOVE SPACES TO WS-REPORT-LINE.
+            WRITE EMPLOYEE-REPORT-RECORD FROM WS-REPORT-LINE.
+
+       WRITE-DETAIL-LINE.
+            IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+            END-IF.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING EMPLOYEE-ID "  "
+               FirstLastname DELIMITED BY SPACE
+               ", " SecondLastname DELIMITED BY SPACE
+               "  " EMPLOYEE-DEPARTMENT " " EMPLOYEE-HIRE-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+            WRITE EMPLOYEE-REPORT-RECORD FROM WS-REPORT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
        END PROGRAM MY-FIRST-PROGRAM.
